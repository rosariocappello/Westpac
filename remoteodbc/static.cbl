@@ -17,8 +17,31 @@
        01 usr          pic x(32).
        01 char-col     pic x(10).
        01 int-col      pic S9(4) comp-5.
+       01 proc-result  pic S9(9) comp-5.
+       01 lock-col     pic x(10).
            EXEC SQL END DECLARE SECTION END-EXEC
 
+       01 ws-thr-count        pic 9(9) comp value 0.
+       01 ws-thr-env          pic 9(9).
+       01 ws-thr-idx          pic 9(9) comp.
+       01 ws-thr-start-time   pic 9(8).
+       01 ws-thr-end-time     pic 9(8).
+
+       01 ws-proc-switch      pic x value "N".
+           88 ws-proc-test-enabled    value "Y".
+       01 ws-proc-env         pic x(1).
+
+       01 ws-lock-switch      pic x value "N".
+           88 ws-lock-test-enabled    value "Y".
+       01 ws-lock-env         pic x(1).
+       01 ws-lock-wait-secs   pic 9(4) comp.
+
+       01 ws-timing-label     pic x(20).
+       01 ws-timing-start     pic 9(8).
+       01 ws-timing-end       pic 9(8).
+       01 ws-timing-elapsed   pic s9(8) comp value 0.
+       01 ws-timing-disp      pic -(7)9.
+
       *
        procedure division.
        loop-point.
@@ -54,26 +77,34 @@
            end-if
 
            display 'Create table'
+           move "CREATE TABLE" to ws-timing-label
+           accept ws-timing-start from time
            EXEC SQL
                create table mfesqltest (
                    char_col char(10),
                    int_col  integer)
            END-EXEC
+           accept ws-timing-end from time
+           perform Display-Timing
            if sqlcode not = 0
                 display "Error: cannot create table "
                 display sqlcode
                 display sqlerrmc
                 stop run
            end-if
-	   
+
            display 'Insert row'
            move "ORIGINAL" to char-col
            move 9999 to int-col
+           move "INSERT ROW" to ws-timing-label
+           accept ws-timing-start from time
            EXEC SQL
                insert into mfesqltest
                    (char_col,int_col) values
                    (:char-col, :int-col)
            END-EXEC
+           accept ws-timing-end from time
+           perform Display-Timing
            if sqlcode not = 0
                 display "Error: cannot insert row "
                 display sqlcode
@@ -95,10 +126,14 @@
            display 'Update row'
            move "UPDATED" to char-col
            move 9999 to int-col
+           move "UPDATE ROW" to ws-timing-label
+           accept ws-timing-start from time
            EXEC SQL
                update mfesqltest set char_col = :CHAR-COL
                    where int_col = :INT-COL
            END-EXEC
+           accept ws-timing-end from time
+           perform Display-Timing
            if sqlcode not = 0
                 display "Error: cannot update row "
                 display sqlcode
@@ -212,6 +247,104 @@
                 stop run
            end-if
 
+      *    Optional throughput test: bulk insert a configurable
+      *    number of rows and report elapsed time, for load testing.
+      *    Set STATIC-THROUGHPUT-ROWS to a row count to enable.
+           move zero to ws-thr-env
+           display "STATIC-THROUGHPUT-ROWS" upon environment-name
+           accept ws-thr-env from environment-value
+           move 0 to ws-thr-count
+           if ws-thr-env is numeric
+               move ws-thr-env to ws-thr-count
+           end-if
+           if ws-thr-count > 0
+               display "Throughput test: inserting " ws-thr-count
+                   " rows"
+               accept ws-thr-start-time from time
+               move 0 to ws-thr-idx
+               perform until ws-thr-idx >= ws-thr-count
+                   add 1 to ws-thr-idx
+                   move "THRUPUT" to char-col
+                   move ws-thr-idx to int-col
+                   EXEC SQL
+                       insert into mfesqltest
+                           (char_col,int_col) values
+                           (:char-col, :int-col)
+                   END-EXEC
+                   if sqlcode not = 0
+                       display "Error: throughput insert failed "
+                           "at row " ws-thr-idx
+                       display sqlcode
+                       display sqlerrmc
+                       stop run
+                   end-if
+               end-perform
+               accept ws-thr-end-time from time
+               EXEC SQL commit END-EXEC
+               display "Throughput test: " ws-thr-count
+                   " rows inserted, start=" ws-thr-start-time
+                   " end=" ws-thr-end-time
+           end-if
+
+      *    Optional stored-procedure call test. Set
+      *    STATIC-PROC-TEST to Y to call the MFESQLTESTPROC
+      *    stored procedure and check its return value.
+           move "N" to ws-proc-switch
+           display "STATIC-PROC-TEST" upon environment-name
+           accept ws-proc-env from environment-value
+           if ws-proc-env = "Y" or ws-proc-env = "y"
+               set ws-proc-test-enabled to true
+           end-if
+           if ws-proc-test-enabled
+               display "Stored-procedure call test"
+               move 9999 to int-col
+               EXEC SQL
+                   call mfesqltestproc(:int-col, :proc-result)
+               END-EXEC
+               if sqlcode not = 0
+                   display "Error: stored procedure call failed "
+                   display sqlcode
+                   display sqlerrmc
+               else
+                   display "Stored procedure returned "
+                       proc-result
+               end-if
+           end-if
+
+      *    Optional concurrent-session locking test. Set
+      *    STATIC-LOCK-TEST to Y to hold an update lock on the test
+      *    row and verify a second session would block on it.
+           move "N" to ws-lock-switch
+           display "STATIC-LOCK-TEST" upon environment-name
+           accept ws-lock-env from environment-value
+           if ws-lock-env = "Y" or ws-lock-env = "y"
+               set ws-lock-test-enabled to true
+           end-if
+           if ws-lock-test-enabled
+               display "Concurrent-session locking test"
+               move 9999 to int-col
+               EXEC SQL
+                   select char_col into :lock-col
+                       from mfesqltest
+                       where int_col = :int-col
+                       for update
+               END-EXEC
+               if sqlcode not = 0
+                   display "Error: cannot lock row for update "
+                   display sqlcode
+                   display sqlerrmc
+               else
+                   display "Row locked: " lock-col
+                   display "Open a second session now and attempt "
+                       "to update int_col = 9999"
+                   move 5 to ws-lock-wait-secs
+                   display "Waiting " ws-lock-wait-secs
+                       " seconds before releasing the lock"
+                   CALL "C$SLEEP" USING ws-lock-wait-secs
+                   EXEC SQL commit END-EXEC
+               end-if
+           end-if
+
       *    Start a new transaction to avoid mixing DML and DDL
       *    as this will upset some data sources
            EXEC SQL commit END-EXEC
@@ -223,9 +356,13 @@
            end-if
 
            display 'Drop table'
+           move "DROP TABLE" to ws-timing-label
+           accept ws-timing-start from time
            EXEC SQL
                drop table mfesqltest
            END-EXEC
+           accept ws-timing-end from time
+           perform Display-Timing
            if sqlcode not = 0
                 display "Error: cannot drop table "
                 display sqlcode
@@ -233,6 +370,19 @@
                 stop run
            end-if
 
+           display 'Drop verification'
+           EXEC SQL
+               select int_col into :int-col
+                   from mfesqltest
+                   where int_col = 9999
+           END-EXEC
+           if sqlcode = 0
+               display "DROP VERIFICATION: FAIL - TABLE STILL EXISTS"
+           else
+               display "DROP VERIFICATION: PASS - TABLE NOT FOUND"
+               display "SQLCODE=" sqlcode
+           end-if
+
            display 'Disconnect'
 	   EXEC SQL
                commit work release
@@ -264,3 +414,15 @@
 
 	   stop run.
 
+       Display-Timing.
+      *    TIME returns HHMMSSss (hundredths); each statement timed
+      *    above is short, so a plain subtraction across the
+      *    hundredths-of-a-second field gives a good-enough per-
+      *    statement timing figure.
+           compute ws-timing-elapsed =
+               ws-timing-end - ws-timing-start
+           move ws-timing-elapsed to ws-timing-disp
+           display ws-timing-label ": " ws-timing-disp
+               " hundredths of a second"
+           .
+
