@@ -1,17 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. logono
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONN-AUDIT-FILE ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONN-AUDIT-FILE.
+       01  CONN-AUDIT-REC              PIC X(200).
        WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY SQLCRED.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY SQLAUDWS.
        01 WS-DB-NAME PIC X(30) VALUE 'Myorcl'.
+       01 WS-DB-NAME-STANDBY PIC X(30) VALUE SPACES.
        01 WS-DB-USER PIC X(30) VALUE 'mfuser'.
        01 WS-DB-PASS PIC X(30) VALUE 'Welcome01'.
       *01 WS-DB-HANDLE    USAGE IS SQL-HANDLE.
        01 SQLCODE PIC S9(9) USAGE COMP.
 
+       01 WS-DISC-RETRY-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-DISC-MAX-RETRIES PIC 9(2) VALUE 3.
+       01 WS-DISC-RETRY-DELAY PIC 9(4) VALUE 5.
+       01 WS-DISC-RETRY-MAX-ENV PIC X(4).
+       01 WS-DISC-RETRY-MAX-NUM PIC 9(2).
+       01 WS-DISC-RETRY-DELAY-ENV PIC X(4).
+       01 WS-DISC-RETRY-DELAY-NUM PIC 9(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           
+
            MOVE "mfuser" TO USERNAME-ARR
            .
            MOVE 6 TO USERNAME-LEN
@@ -21,25 +44,125 @@
            MOVE 9 TO PASSWD-LEN
            .
 
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD
-           END-EXEC
+           PERFORM LOAD-STANDBY-DSN
+           .
+
+           PERFORM CONNECT-WITH-FAILOVER
+           .
+
+           PERFORM WRITE-CONN-AUDIT
+           .
 
-           MOVE SQLCODE TO SQLCODE
            IF SQLCODE NOT EQUAL ZERO
                DISPLAY "DB connection failed with SQLCODE: " SQLCODE
+           ELSE
+               DISPLAY "DB connection successful."
            END-IF
-           DISPLAY "DB connection successful."
 
-           EXEC SQL
-               DISCONNECT :WS-DB-NAME
-           END-EXEC
+           PERFORM INIT-DISC-RETRY-CONFIG
+           .
+
+           PERFORM TEST AFTER VARYING WS-DISC-RETRY-COUNT FROM 1 BY 1
+               UNTIL SQLCODE = ZERO
+                   OR WS-DISC-RETRY-COUNT >= WS-DISC-MAX-RETRIES
+
+               EXEC SQL
+                   DISCONNECT :WS-DB-NAME
+               END-EXEC
+
+               IF SQLCODE NOT EQUAL ZERO
+                   AND WS-DISC-RETRY-COUNT < WS-DISC-MAX-RETRIES
+                   DISPLAY "DISCONNECT ATTEMPT " WS-DISC-RETRY-COUNT
+                       " FAILED WITH SQLCODE: " SQLCODE
+                   DISPLAY "RETRYING IN " WS-DISC-RETRY-DELAY
+                       " SECOND(S)..."
+                   CALL "C$SLEEP" USING WS-DISC-RETRY-DELAY
+               END-IF
+           END-PERFORM
+           .
 
            MOVE SQLCODE TO SQLCODE
            IF SQLCODE NOT EQUAL ZERO
                DISPLAY "DB disconnect failed with SQLCODE: " SQLCODE
+               DISPLAY "GAVE UP AFTER " WS-DISC-RETRY-COUNT
+                   " ATTEMPT(S)."
+           ELSE
+               DISPLAY "DB disconnect successful."
            END-IF
-           DISPLAY "DB disconnect successful."
 
            GOBACK
            .
+
+       LOAD-STANDBY-DSN SECTION.
+      *    ORCL-STANDBY-DSN names the failover instance to try when
+      *    the primary (WS-DB-NAME) is down for maintenance.
+           DISPLAY "ORCL-STANDBY-DSN" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT WS-DB-NAME-STANDBY FROM ENVIRONMENT-VALUE
+           .
+           IF WS-DB-NAME-STANDBY = SPACES
+               MOVE "Myorcl_standby" TO WS-DB-NAME-STANDBY
+           END-IF
+           .
+       LOAD-STANDBY-DSN-EXIT.
+           EXIT.
+           .
+
+       CONNECT-WITH-FAILOVER SECTION.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                   USING :WS-DB-NAME
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY "PRIMARY DSN " WS-DB-NAME
+                   " CONNECT FAILED, SQLCODE: " SQLCODE
+               DISPLAY "FAILING OVER TO STANDBY DSN "
+                   WS-DB-NAME-STANDBY
+               MOVE WS-DB-NAME-STANDBY TO WS-DB-NAME
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :WS-DB-NAME
+               END-EXEC
+           END-IF
+           .
+       CONNECT-WITH-FAILOVER-EXIT.
+           EXIT.
+           .
+
+       INIT-DISC-RETRY-CONFIG SECTION.
+      *    DISC-RETRY-MAX / DISC-RETRY-DELAY let ops tune how hard we
+      *    push a transient listener blip on DISCONNECT before giving
+      *    up, same as CONNECT-side retry tuning elsewhere.
+           DISPLAY "DISC-RETRY-MAX" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT WS-DISC-RETRY-MAX-ENV FROM ENVIRONMENT-VALUE
+           .
+           IF WS-DISC-RETRY-MAX-ENV NOT = SPACES
+               MOVE ZERO TO WS-DISC-RETRY-MAX-NUM
+               DISPLAY "DISC-RETRY-MAX" UPON ENVIRONMENT-NAME
+               ACCEPT WS-DISC-RETRY-MAX-NUM FROM ENVIRONMENT-VALUE
+               IF WS-DISC-RETRY-MAX-NUM IS NUMERIC
+               AND WS-DISC-RETRY-MAX-NUM > 0
+                   MOVE WS-DISC-RETRY-MAX-NUM TO WS-DISC-MAX-RETRIES
+               END-IF
+           END-IF
+           .
+           DISPLAY "DISC-RETRY-DELAY" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT WS-DISC-RETRY-DELAY-ENV FROM ENVIRONMENT-VALUE
+           .
+           IF WS-DISC-RETRY-DELAY-ENV NOT = SPACES
+               MOVE ZERO TO WS-DISC-RETRY-DELAY-NUM
+               DISPLAY "DISC-RETRY-DELAY" UPON ENVIRONMENT-NAME
+               ACCEPT WS-DISC-RETRY-DELAY-NUM FROM ENVIRONMENT-VALUE
+               IF WS-DISC-RETRY-DELAY-NUM IS NUMERIC
+                   MOVE WS-DISC-RETRY-DELAY-NUM TO WS-DISC-RETRY-DELAY
+               END-IF
+           END-IF
+           .
+       INIT-DISC-RETRY-CONFIG-EXIT.
+           EXIT.
+           .
+
+           COPY SQLAUDPR REPLACING ==PGM-NAME-TAG== BY =="LOGONO"==.
