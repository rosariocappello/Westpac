@@ -6,6 +6,38 @@
       * on an "as is" basis and is for use at your own risk.
       * 
       ****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select copybook-file assign to ws-copybook-filename
+               organization line sequential
+               file status ws-copybook-status.
+           select snapshot-out-file assign to ws-snap-out-filename
+               organization line sequential
+               file status ws-snap-out-status.
+           select snapshot-in-file assign to ws-snap-in-filename
+               organization line sequential
+               file status ws-snap-in-status.
+           select dictionary-file assign to ws-dict-filename
+               organization line sequential
+               file status ws-dict-status.
+           select dsn-list-file assign to ws-dsnlist-filename
+               organization line sequential
+               file status ws-dsnlist-status.
+
+       data division.
+       file section.
+       fd  copybook-file.
+       01  copybook-rec            pic x(80).
+       fd  snapshot-out-file.
+       01  snapshot-out-rec        pic x(120).
+       fd  snapshot-in-file.
+       01  snapshot-in-rec         pic x(120).
+       fd  dictionary-file.
+       01  dictionary-rec          pic x(132).
+       fd  dsn-list-file.
+       01  dsn-list-rec            pic x(32).
+
        working-storage section.
 
       *  Include the SQL Communications Area. This includes the
@@ -56,15 +88,129 @@
        01  column-indicators.
            03  col-inds        pic s9(4) comp-5 occurs 12.
 
+       01  pkey-catalog.
+           03  pk-qualifier    pic x(32).
+           03  pk-owner        pic x(32).
+           03  pk-table-name   pic x(32).
+           03  pk-column-name  pic x(32).
+           03  pk-key-seq      pic s9(4) comp-5.
+           03  pk-name         pic x(32).
+       01  pkey-indicators.
+           03  pk-inds         pic s9(4) comp-5 occurs 6.
+
+       01  fkey-catalog.
+           03  fk-pk-qualifier    pic x(32).
+           03  fk-pk-owner        pic x(32).
+           03  fk-pk-table-name   pic x(32).
+           03  fk-pk-column-name  pic x(32).
+           03  fk-fk-qualifier    pic x(32).
+           03  fk-fk-owner        pic x(32).
+           03  fk-fk-table-name   pic x(32).
+           03  fk-fk-column-name  pic x(32).
+           03  fk-key-seq         pic s9(4) comp-5.
+           03  fk-update-rule     pic s9(4) comp-5.
+           03  fk-delete-rule     pic s9(4) comp-5.
+           03  fk-fk-name         pic x(32).
+           03  fk-pk-name         pic x(32).
+       01  fkey-indicators.
+           03  fk-inds         pic s9(4) comp-5 occurs 13.
+
+       01  index-catalog.
+           03  idx-qualifier      pic x(32).
+           03  idx-owner          pic x(32).
+           03  idx-table-name     pic x(32).
+           03  idx-non-unique     pic s9(4) comp-5.
+           03  idx-index-qualif   pic x(32).
+           03  idx-name           pic x(32).
+           03  idx-type           pic s9(4) comp-5.
+           03  idx-seq-in-index   pic s9(4) comp-5.
+           03  idx-column-name    pic x(32).
+       01  index-indicators.
+           03  idx-inds        pic s9(4) comp-5 occurs 9.
+
        01 Svr                    pic x(32).
        01 Usr                    pic x(32).
        01 Pass                   pic x(32).
        01 Usr-Pass               pic x(64).
+       01 Table-Owner            pic x(32).
+       01 Table-Type             pic x(32).
+       01 Column-Table-Name      pic x(32).
 
        EXEC SQL END DECLARE SECTION END-EXEC
 
        01  c                   pic x.
 
+       01  ws-copybook-filename    pic x(256).
+       01  ws-copybook-status      pic xx.
+           88  ws-copybook-file-ok       value "00".
+       01  ws-copybook-switch      pic x value "N".
+           88  ws-copybook-enabled       value "Y".
+       01  ws-copybook-recname     pic x(30) value "CATALOG-RECORD".
+       01  ws-cpy-field-name       pic x(30).
+       01  ws-cpy-pic              pic x(40).
+       01  ws-cpy-line             pic x(80).
+       01  ws-cpy-len              pic 9(4).
+       01  ws-cpy-digits           pic 9(2).
+       01  ws-cpy-scale            pic 9(2).
+       01  ws-cpy-intdigits        pic 9(2).
+
+       01  ws-snap-out-filename    pic x(256).
+       01  ws-snap-out-status      pic xx.
+           88  ws-snap-out-file-ok       value "00".
+       01  ws-snap-out-switch      pic x value "N".
+           88  ws-snap-out-enabled       value "Y".
+       01  ws-snap-in-filename     pic x(256).
+       01  ws-snap-in-status       pic xx.
+           88  ws-snap-in-file-ok         value "00".
+       01  ws-snap-in-switch       pic x value "N".
+           88  ws-snap-in-enabled        value "Y".
+       01  ws-snap-line            pic x(120).
+       01  ws-snap-col-len         pic 9(4).
+       01  ws-snap-col-prec        pic 9(4).
+       01  ws-snap-col-scale       pic 9(4).
+
+       01  ws-snap-count           pic 9(4) comp value 0.
+       01  ws-snap-idx             pic 9(4) comp.
+       01  ws-snap-entries.
+           05  ws-snap-entry       occurs 1000 pic x(120).
+       01  ws-snap-seen-in-prev.
+           05  ws-snap-seen-prev   occurs 1000 pic x value "N".
+               88  ws-snap-was-seen       value "Y".
+       01  ws-snap-overflow-switch pic x value "N".
+           88  ws-snap-overflow-warned   value "Y".
+       01  ws-snap-matched         pic x.
+           88  ws-snap-found             value "Y".
+
+       01  ws-dict-filename        pic x(256).
+       01  ws-dict-status          pic xx.
+           88  ws-dict-file-ok           value "00".
+       01  ws-dict-switch          pic x value "N".
+           88  ws-dict-enabled           value "Y".
+
+       01  ws-dsnlist-filename     pic x(256).
+       01  ws-dsnlist-status       pic xx.
+           88  ws-dsnlist-file-ok        value "00".
+           88  ws-dsnlist-eof             value "10".
+       01  ws-health-switch        pic x value "N".
+           88  ws-health-mode             value "Y".
+
+       01  ws-health-results.
+           05  ws-health-entry     occurs 50.
+               10  ws-health-dsn       pic x(32).
+               10  ws-health-outcome   pic x(4) value "FAIL".
+               10  ws-health-sqlcode   pic s9(9) comp-5.
+       01  ws-health-count         pic 9(4) comp value 0.
+       01  ws-health-idx           pic 9(4) comp.
+       01  ws-health-pass-count    pic 9(4) comp value 0.
+       01  ws-health-fail-count    pic 9(4) comp value 0.
+       01  ws-health-sqlcode-disp  pic -(9)9.
+
+       01  ws-timing-label         pic x(20).
+       01  ws-timing-start         pic 9(8).
+       01  ws-timing-end           pic 9(8).
+       01  ws-timing-elapsed       pic s9(8) comp value 0.
+       01  ws-timing-elapsed-disp  pic -(7)9.
+
        procedure division.
        main-proc.
       *    Find out which database we are using and connect to it
@@ -82,6 +228,13 @@
                "." delimited size
                Pass delimited space
            into Usr-Pass
+
+           perform Check-Health-Mode
+           if ws-health-mode
+               perform Health-Check-Sweep
+               stop run
+           end-if
+
            exec sql
                connect to :Svr user :Usr-Pass
            end-exec
@@ -93,8 +246,21 @@
                stop run
            end-if
 
+           perform Open-Copybook-File
+           perform Open-Snapshot-Files
+           perform Open-Dictionary-File
+
            display "List of all ODBC datatypes for current session"
 
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               move "DATA TYPES" to dictionary-rec
+               write dictionary-rec
+           end-if
+
+           move "DATATYPES" to ws-timing-label
+           accept ws-timing-start from time
+
            exec sql
                declare dcurs cursor for
                    query odbc datatypes
@@ -117,17 +283,32 @@
                else
                     display typ-name
                end-if
+               perform Write-Dict-Type-Line
                exec sql fetch dcurs into :type-catalog:typ-inds end-exec
            end-perform
 
            exec sql close dcurs end-exec
 
+           accept ws-timing-end from time
+           perform Display-Timing
 
            display "List of all tables in ODBC catalog"
 
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               move "TABLES" to dictionary-rec
+               write dictionary-rec
+           end-if
+
+           perform Init-Table-Filter
+
+           move "TABLES" to ws-timing-label
+           accept ws-timing-start from time
+
            exec sql
                declare tcurs cursor for
-                   query odbc tables
+                   query odbc tables owner :Table-Owner
+                       tabletype :Table-Type
            end-exec
 
            exec sql open tcurs end-exec
@@ -143,6 +324,16 @@
 
            perform until sqlcode < 0 or sqlcode = 100
                display tab-name tab-type tab-owner
+               move spaces to ws-snap-line
+               string "TABLE|" delimited size
+                   tab-owner delimited space
+                   "|" delimited size
+                   tab-name delimited space
+                   "|" delimited size
+                   tab-type delimited space
+                   into ws-snap-line
+               perform Add-Snapshot-Entry
+               perform Write-Dict-Table-Line
                exec sql fetch tcurs into
                    :table-catalog:tab-inds
                end-exec
@@ -150,12 +341,25 @@
 
            exec sql close tcurs end-exec
 
+           accept ws-timing-end from time
+           perform Display-Timing
+
+           perform Init-Column-Filter
 
-           display "List of columns for table staff"
+           display "List of columns for table " Column-Table-Name
+
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               move "COLUMNS" to dictionary-rec
+               write dictionary-rec
+           end-if
+
+           move "COLUMNS" to ws-timing-label
+           accept ws-timing-start from time
 
            exec sql
                declare ccurs cursor for
-                   query odbc columns tablename 'STAFF'
+                   query odbc columns tablename :Column-Table-Name
            end-exec
 
            exec sql open ccurs end-exec
@@ -169,8 +373,43 @@
 
            exec sql fetch ccurs into :column-catalog:col-inds end-exec
 
+           if ws-copybook-enabled
+               move spaces to copybook-rec
+               string "       01  " delimited size
+                   ws-copybook-recname delimited space
+                   "." delimited size
+                   into copybook-rec
+               write copybook-rec
+           end-if
+
            perform until sqlcode < 0 or sqlcode = 100
                display col-name col-type-name
+               perform Write-Copybook-Field
+               move spaces to ws-snap-line
+               move col-length to ws-snap-col-len
+               move col-precision to ws-snap-col-prec
+               if col-precision < zero
+                   move zero to ws-snap-col-prec
+               end-if
+               move col-scale to ws-snap-col-scale
+               if col-scale < zero
+                   move zero to ws-snap-col-scale
+               end-if
+               string "COLUMN|" delimited size
+                   col-table-name delimited space
+                   "|" delimited size
+                   col-name delimited space
+                   "|" delimited size
+                   col-type-name delimited space
+                   "|" delimited size
+                   ws-snap-col-len delimited size
+                   "|" delimited size
+                   ws-snap-col-prec delimited size
+                   "|" delimited size
+                   ws-snap-col-scale delimited size
+                   into ws-snap-line
+               perform Add-Snapshot-Entry
+               perform Write-Dict-Column-Line
                exec sql fetch ccurs into
                    :column-catalog:col-inds
                end-exec
@@ -178,7 +417,572 @@
 
            exec sql close ccurs end-exec
 
+           accept ws-timing-end from time
+           perform Display-Timing
+
+           display "List of primary keys for table staff"
+
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               move "PRIMARY KEYS" to dictionary-rec
+               write dictionary-rec
+           end-if
+
+           move "PRIMARYKEYS" to ws-timing-label
+           accept ws-timing-start from time
+
+           exec sql
+               declare pkcurs cursor for
+                   query odbc primarykeys tablename 'STAFF'
+           end-exec
+
+           exec sql open pkcurs end-exec
+
+           if sqlcode not = 0
+               display "Error: querying primary key catalog"
+               display "sqlcode = " sqlcode
+               display "sqlerrmc = " sqlerrmc
+               stop run
+           end-if
+
+           exec sql fetch pkcurs into :pkey-catalog:pk-inds end-exec
+
+           perform until sqlcode < 0 or sqlcode = 100
+               display pk-table-name pk-column-name pk-key-seq
+               move spaces to ws-snap-line
+               string "PKEY|" delimited size
+                   pk-table-name delimited space
+                   "|" delimited size
+                   pk-column-name delimited space
+                   into ws-snap-line
+               perform Add-Snapshot-Entry
+               perform Write-Dict-Pkey-Line
+               exec sql fetch pkcurs into
+                   :pkey-catalog:pk-inds
+               end-exec
+           end-perform
+
+           exec sql close pkcurs end-exec
+
+           accept ws-timing-end from time
+           perform Display-Timing
+
+           display "List of foreign keys for table staff"
+
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               move "FOREIGN KEYS" to dictionary-rec
+               write dictionary-rec
+           end-if
+
+           move "FOREIGNKEYS" to ws-timing-label
+           accept ws-timing-start from time
+
+           exec sql
+               declare fkcurs cursor for
+                   query odbc foreignkeys fktablename 'STAFF'
+           end-exec
+
+           exec sql open fkcurs end-exec
+
+           if sqlcode not = 0
+               display "Error: querying foreign key catalog"
+               display "sqlcode = " sqlcode
+               display "sqlerrmc = " sqlerrmc
+               stop run
+           end-if
+
+           exec sql fetch fkcurs into :fkey-catalog:fk-inds end-exec
+
+           perform until sqlcode < 0 or sqlcode = 100
+               display fk-fk-table-name fk-fk-column-name
+                   fk-pk-table-name fk-pk-column-name
+               move spaces to ws-snap-line
+               string "FKEY|" delimited size
+                   fk-fk-table-name delimited space
+                   "|" delimited size
+                   fk-fk-column-name delimited space
+                   "|" delimited size
+                   fk-pk-table-name delimited space
+                   "." delimited size
+                   fk-pk-column-name delimited space
+                   into ws-snap-line
+               perform Add-Snapshot-Entry
+               perform Write-Dict-Fkey-Line
+               exec sql fetch fkcurs into
+                   :fkey-catalog:fk-inds
+               end-exec
+           end-perform
+
+           exec sql close fkcurs end-exec
+
+           accept ws-timing-end from time
+           perform Display-Timing
+
+           display "List of indexes for table staff"
+
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               move "INDEXES" to dictionary-rec
+               write dictionary-rec
+           end-if
+
+           move "INDEXES" to ws-timing-label
+           accept ws-timing-start from time
+
+           exec sql
+               declare icurs cursor for
+                   query odbc statistics tablename 'STAFF'
+           end-exec
+
+           exec sql open icurs end-exec
+
+           if sqlcode not = 0
+               display "Error: querying index catalog"
+               display "sqlcode = " sqlcode
+               display "sqlerrmc = " sqlerrmc
+               stop run
+           end-if
+
+           exec sql fetch icurs into :index-catalog:idx-inds end-exec
+
+           perform until sqlcode < 0 or sqlcode = 100
+               display idx-name idx-column-name idx-seq-in-index
+               move spaces to ws-snap-line
+               string "INDEX|" delimited size
+                   idx-table-name delimited space
+                   "|" delimited size
+                   idx-name delimited space
+                   "|" delimited size
+                   idx-column-name delimited space
+                   into ws-snap-line
+               perform Add-Snapshot-Entry
+               perform Write-Dict-Index-Line
+               exec sql fetch icurs into
+                   :index-catalog:idx-inds
+               end-exec
+           end-perform
+
+           exec sql close icurs end-exec
+
+           accept ws-timing-end from time
+           perform Display-Timing
+
+           perform Close-Copybook-File
+           perform Write-Snapshot-Out
+           perform Run-Schema-Diff
+           perform Close-Dictionary-File
+
            exec sql disconnect current end-exec
 
            stop run.
 
+       Display-Timing.
+      *    TIME returns HHMMSSss (hundredths); each catalog query
+      *    below is short, so a plain subtraction across the
+      *    hundredths-of-a-second field gives a good-enough per-
+      *    statement timing figure.
+           compute ws-timing-elapsed =
+               ws-timing-end - ws-timing-start
+           move ws-timing-elapsed to ws-timing-elapsed-disp
+           display ws-timing-label ": " ws-timing-elapsed-disp
+               " hundredths of a second"
+           .
+
+       Init-Table-Filter.
+      *    CATLOG-TABLE-OWNER and CATLOG-TABLE-TYPE narrow the table
+      *    cursor to a single schema owner and/or table type (e.g.
+      *    'TABLE', 'VIEW'); either defaults to the ODBC wildcard '%'
+      *    (match anything) when left unset, so the cursor behaves
+      *    exactly as before unless a filter is supplied.
+           move "%" to Table-Owner
+           display "CATLOG-TABLE-OWNER" upon environment-name
+           accept Table-Owner from environment-value
+           if Table-Owner = spaces
+               move "%" to Table-Owner
+           end-if
+           move "%" to Table-Type
+           display "CATLOG-TABLE-TYPE" upon environment-name
+           accept Table-Type from environment-value
+           if Table-Type = spaces
+               move "%" to Table-Type
+           end-if.
+
+       Init-Column-Filter.
+      *    CATLOG-TABLE-NAME names the table whose columns are to be
+      *    listed; it defaults to STAFF, the table this listing was
+      *    originally written against, when left unset.
+           move "STAFF" to Column-Table-Name
+           display "CATLOG-TABLE-NAME" upon environment-name
+           accept Column-Table-Name from environment-value
+           if Column-Table-Name = spaces
+               move "STAFF" to Column-Table-Name
+           end-if.
+
+       Check-Health-Mode.
+      *    CATALOG-DSNLIST names a file of DSN names, one per line,
+      *    to sweep with a connect/disconnect health check using the
+      *    username/password already entered, instead of running the
+      *    full catalog dump against a single DSN.
+           move spaces to ws-dsnlist-filename
+           display "CATALOG-DSNLIST" upon environment-name
+           accept ws-dsnlist-filename from environment-value
+           if ws-dsnlist-filename not = spaces
+               open input dsn-list-file
+               if ws-dsnlist-file-ok
+                   set ws-health-mode to true
+               else
+                   display "UNABLE TO OPEN DSN LIST FILE: "
+                       ws-dsnlist-filename
+               end-if
+           end-if.
+
+       Read-Next-Dsn.
+           read dsn-list-file
+               at end
+                   set ws-dsnlist-eof to true
+           end-read
+           if not ws-dsnlist-eof
+               move dsn-list-rec to Svr
+           end-if.
+
+       Health-Check-Sweep.
+           move zero to ws-health-count
+           move zero to ws-health-pass-count
+           move zero to ws-health-fail-count
+           display " "
+           display "ODBC MULTI-DSN HEALTH-CHECK SWEEP"
+           display "=================================="
+           perform Read-Next-Dsn
+           perform until ws-dsnlist-eof
+               add 1 to ws-health-count
+               move Svr to ws-health-dsn(ws-health-count)
+               exec sql
+                   connect to :Svr user :Usr-Pass
+               end-exec
+               if sqlcode = 0
+                   move "PASS" to ws-health-outcome(ws-health-count)
+                   add 1 to ws-health-pass-count
+                   exec sql disconnect current end-exec
+               else
+                   move "FAIL" to ws-health-outcome(ws-health-count)
+                   add 1 to ws-health-fail-count
+               end-if
+               move sqlcode to ws-health-sqlcode(ws-health-count)
+               perform Read-Next-Dsn
+           end-perform
+           close dsn-list-file
+           display " "
+           display "DSN HEALTH-CHECK SUMMARY"
+           display "========================="
+           perform varying ws-health-idx from 1 by 1
+               until ws-health-idx > ws-health-count
+               move ws-health-sqlcode(ws-health-idx) to
+                   ws-health-sqlcode-disp
+               display ws-health-dsn(ws-health-idx) " : "
+                   ws-health-outcome(ws-health-idx)
+                   "  SQLCODE=" ws-health-sqlcode-disp
+           end-perform
+           display " "
+           display "Passed: " ws-health-pass-count
+               "   Failed: " ws-health-fail-count
+           .
+
+       Open-Copybook-File.
+      *    CATLOG-COPYBOOK names a file to receive a generated COBOL
+      *    record layout for the column catalog below, one 05-level
+      *    field per column, typed from the column's SQL data type.
+      *    CATLOG-RECNAME overrides the generated 01-level name.
+           move spaces to ws-copybook-filename
+           display "CATLOG-COPYBOOK" upon environment-name
+           accept ws-copybook-filename from environment-value
+           if ws-copybook-filename not = spaces
+               display "CATLOG-RECNAME" upon environment-name
+               accept ws-copybook-recname from environment-value
+               if ws-copybook-recname = spaces
+                   move "CATALOG-RECORD" to ws-copybook-recname
+               end-if
+               open output copybook-file
+               if ws-copybook-file-ok
+                   set ws-copybook-enabled to true
+               else
+                   display "UNABLE TO OPEN COPYBOOK FILE: "
+                       ws-copybook-filename
+               end-if
+           end-if.
+
+       Write-Copybook-Field.
+           if ws-copybook-enabled
+               move col-name to ws-cpy-field-name
+               evaluate col-data-type
+                   when 1
+                   when 12
+                   when -1
+      *                CHAR/VARCHAR/LONGVARCHAR - size the field to
+      *                this column's actual catalog length rather
+      *                than a fixed worst-case width.
+                       move col-length to ws-cpy-len
+                       if ws-cpy-len = zero or ws-cpy-len > 254
+                           move 254 to ws-cpy-len
+                       end-if
+                       move spaces to ws-cpy-pic
+                       string "PIC X(" delimited size
+                           ws-cpy-len delimited size
+                           ")." delimited size
+                           into ws-cpy-pic
+                   when 4
+                       move "PIC S9(9) COMP." to ws-cpy-pic
+                   when 5
+                       move "PIC S9(4) COMP." to ws-cpy-pic
+                   when -5
+                       move "PIC S9(18) COMP." to ws-cpy-pic
+                   when 2
+                   when 3
+      *                NUMERIC/DECIMAL - derive digit count and scale
+      *                from this column's actual precision/scale
+      *                instead of one fixed PIC for every column.
+                       move col-precision to ws-cpy-digits
+                       if ws-cpy-digits = zero or ws-cpy-digits > 18
+                           move 18 to ws-cpy-digits
+                       end-if
+                       move col-scale to ws-cpy-scale
+                       if col-scale < zero or col-scale > 18
+                           move zero to ws-cpy-scale
+                       end-if
+                       compute ws-cpy-intdigits =
+                           ws-cpy-digits - ws-cpy-scale
+                       if ws-cpy-intdigits < 1
+                           move 1 to ws-cpy-intdigits
+                       end-if
+                       move spaces to ws-cpy-pic
+                       if ws-cpy-scale > 0
+                           string "PIC S9(" delimited size
+                               ws-cpy-intdigits delimited size
+                               ")V9(" delimited size
+                               ws-cpy-scale delimited size
+                               ") COMP-3." delimited size
+                               into ws-cpy-pic
+                       else
+                           string "PIC S9(" delimited size
+                               ws-cpy-intdigits delimited size
+                               ") COMP-3." delimited size
+                               into ws-cpy-pic
+                       end-if
+                   when 6
+                   when 7
+                   when 8
+                       move "COMP-2." to ws-cpy-pic
+                   when 91
+                       move "PIC X(10)." to ws-cpy-pic
+                   when 93
+                       move "PIC X(26)." to ws-cpy-pic
+                   when other
+                       move "PIC X(30)." to ws-cpy-pic
+               end-evaluate
+               move spaces to copybook-rec
+               string "           05  " delimited size
+                   ws-cpy-field-name delimited space
+                   " " delimited size
+                   ws-cpy-pic delimited size
+                   into copybook-rec
+               write copybook-rec
+           end-if.
+
+       Close-Copybook-File.
+           if ws-copybook-enabled
+               close copybook-file
+           end-if.
+
+       Open-Snapshot-Files.
+      *    CATLOG-SNAPSHOT-OUT names a file to receive a line per
+      *    table and column seen in this run. CATLOG-SNAPSHOT-IN
+      *    names a prior run's snapshot to diff this run against,
+      *    so schema additions and removals can be spotted between
+      *    runs of this program.
+           move spaces to ws-snap-out-filename
+           display "CATLOG-SNAPSHOT-OUT" upon environment-name
+           accept ws-snap-out-filename from environment-value
+           if ws-snap-out-filename not = spaces
+               open output snapshot-out-file
+               if ws-snap-out-file-ok
+                   set ws-snap-out-enabled to true
+               else
+                   display "UNABLE TO OPEN SNAPSHOT OUTPUT FILE: "
+                       ws-snap-out-filename
+               end-if
+           end-if
+           move spaces to ws-snap-in-filename
+           display "CATLOG-SNAPSHOT-IN" upon environment-name
+           accept ws-snap-in-filename from environment-value
+           if ws-snap-in-filename not = spaces
+               set ws-snap-in-enabled to true
+           end-if.
+
+       Add-Snapshot-Entry.
+           if ws-snap-count < 1000
+               add 1 to ws-snap-count
+               move ws-snap-line to ws-snap-entry(ws-snap-count)
+               move "N" to ws-snap-seen-prev(ws-snap-count)
+           else
+               if not ws-snap-overflow-warned
+                   display "CATALOG: snapshot table full at 1000 "
+                       "entries, additional entries dropped"
+                   set ws-snap-overflow-warned to true
+               end-if
+           end-if.
+
+       Write-Snapshot-Out.
+           if ws-snap-out-enabled
+               perform varying ws-snap-idx from 1 by 1
+                   until ws-snap-idx > ws-snap-count
+                   write snapshot-out-rec
+                       from ws-snap-entry(ws-snap-idx)
+               end-perform
+               close snapshot-out-file
+           end-if.
+
+       Run-Schema-Diff.
+           if ws-snap-in-enabled
+               open input snapshot-in-file
+               if not ws-snap-in-file-ok
+                   display "UNABLE TO OPEN SNAPSHOT INPUT FILE: "
+                       ws-snap-in-filename
+               else
+                   perform Report-Removed-Entries
+                   close snapshot-in-file
+                   perform Report-Added-Entries
+               end-if
+           end-if.
+
+       Report-Removed-Entries.
+           display "Schema differences since prior snapshot"
+           read snapshot-in-file into ws-snap-line
+               at end move high-values to ws-snap-line
+           end-read
+           perform until ws-snap-line = high-values
+               move "N" to ws-snap-matched
+               perform Match-Snapshot-Line
+               if not ws-snap-found
+                   display "REMOVED: " ws-snap-line
+               end-if
+               read snapshot-in-file into ws-snap-line
+                   at end move high-values to ws-snap-line
+               end-read
+           end-perform.
+
+       Match-Snapshot-Line.
+           perform varying ws-snap-idx from 1 by 1
+               until ws-snap-idx > ws-snap-count
+               if ws-snap-entry(ws-snap-idx) = ws-snap-line
+                   move "Y" to ws-snap-matched
+                   move "Y" to ws-snap-seen-prev(ws-snap-idx)
+               end-if
+           end-perform.
+
+       Report-Added-Entries.
+           perform varying ws-snap-idx from 1 by 1
+               until ws-snap-idx > ws-snap-count
+               if not ws-snap-was-seen(ws-snap-idx)
+                   display "ADDED: " ws-snap-entry(ws-snap-idx)
+               end-if
+           end-perform.
+
+       Open-Dictionary-File.
+      *    CATLOG-DICT names a file to receive a readable data
+      *    dictionary listing of the datatypes, tables and columns
+      *    seen during this run.
+           move spaces to ws-dict-filename
+           display "CATLOG-DICT" upon environment-name
+           accept ws-dict-filename from environment-value
+           if ws-dict-filename not = spaces
+               open output dictionary-file
+               if ws-dict-file-ok
+                   set ws-dict-enabled to true
+               else
+                   display "UNABLE TO OPEN DICTIONARY FILE: "
+                       ws-dict-filename
+               end-if
+           end-if.
+
+       Write-Dict-Type-Line.
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               string "  TYPE  : " delimited size
+                   typ-name delimited space
+                   into dictionary-rec
+               write dictionary-rec
+           end-if.
+
+       Write-Dict-Table-Line.
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               string "  TABLE : " delimited size
+                   tab-owner delimited space
+                   "." delimited size
+                   tab-name delimited space
+                   " (" delimited size
+                   tab-type delimited space
+                   ")" delimited size
+                   into dictionary-rec
+               write dictionary-rec
+           end-if.
+
+       Write-Dict-Column-Line.
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               string "  COLUMN: " delimited size
+                   col-table-name delimited space
+                   "." delimited size
+                   col-name delimited space
+                   " (" delimited size
+                   col-type-name delimited space
+                   ")" delimited size
+                   into dictionary-rec
+               write dictionary-rec
+           end-if.
+
+       Write-Dict-Pkey-Line.
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               string "  PKEY  : " delimited size
+                   pk-table-name delimited space
+                   "." delimited size
+                   pk-column-name delimited space
+                   into dictionary-rec
+               write dictionary-rec
+           end-if.
+
+       Write-Dict-Fkey-Line.
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               string "  FKEY  : " delimited size
+                   fk-fk-table-name delimited space
+                   "." delimited size
+                   fk-fk-column-name delimited space
+                   " -> " delimited size
+                   fk-pk-table-name delimited space
+                   "." delimited size
+                   fk-pk-column-name delimited space
+                   into dictionary-rec
+               write dictionary-rec
+           end-if.
+
+       Write-Dict-Index-Line.
+           if ws-dict-enabled
+               move spaces to dictionary-rec
+               string "  INDEX : " delimited size
+                   idx-table-name delimited space
+                   "." delimited size
+                   idx-name delimited space
+                   " (" delimited size
+                   idx-column-name delimited space
+                   ")" delimited size
+                   into dictionary-rec
+               write dictionary-rec
+           end-if.
+
+       Close-Dictionary-File.
+           if ws-dict-enabled
+               close dictionary-file
+           end-if.
+
