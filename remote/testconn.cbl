@@ -17,8 +17,30 @@
        01 usr pic x(32)  varying.
        01 pass pic x(32) varying.
        01 usr-pass pic x(64).
+       01 ssl-svr pic x(32) varying.
            EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01 ws-test-names-init.
+           05 filler pic x(40) value "Test 1: Basic OpenESQL connect".
+           05 filler pic x(40) value "Test 2: No-prompt slash connect".
+           05 filler pic x(40) value "Test 3: Oracle combined user/pw".
+           05 filler pic x(40) value "Test 4: Oracle separate user/pw".
+           05 filler pic x(40) value "Test 5: Encrypted/SSL connect".
+       01 ws-test-names redefines ws-test-names-init.
+           05 ws-test-name        occurs 5 pic x(40).
+
+       01 ws-test-result-flags.
+           05 ws-test-result      occurs 5 pic x(4) value "FAIL".
+
+       01 ws-sum-idx              pic 9(1) comp.
+       01 ws-pass-count           pic 9(1) comp value 0.
+       01 ws-fail-count           pic 9(1) comp value 0.
+       01 ws-skip-count           pic 9(1) comp value 0.
+
+       01 ws-ssl-dsn              pic x(32).
+       01 ws-ssl-dsn-trail-ct     pic 9(2) comp.
+       01 ws-ssl-dsn-len          pic 9(2) comp.
+
        procedure division.
       *        Connect to a database
            display "Connect statement tests"
@@ -60,7 +82,11 @@
                display "Error: cannot connect "
                display sqlcode
                display sqlerrmc
+               add 1 to ws-fail-count
       *           stop run
+           else
+               move "PASS" to ws-test-result(1)
+               add 1 to ws-pass-count
            end-if
            display "Test 1: OK"
 
@@ -92,14 +118,13 @@
       *  	       CONNECT TO :svr USER :usr-pass WITH NO PROMPT
       *  	  END-EXEC
 
-           if sqlcode not = 0
-               display "Error: cannot connect "
-               display sqlcode
-               display sqlerrmc
-      *                 stop run
-           end-if
-
-           display "Test 2: OK"
+      *    The actual CONNECT above is commented out, so there is no
+      *    fresh SQLCODE to judge this test by - mark it skipped
+      *    rather than reporting a false PASS/FAIL off Test 1's
+      *    leftover SQLCODE.
+           move "SKIP" to ws-test-result(2)
+           add 1 to ws-skip-count
+           display "Test 2: SKIPPED - CONNECT not issued"
 
       *  	   EXEC SQL
       *  	       DISCONNECT DEFAULT
@@ -127,13 +152,12 @@
       *  	       CONNECT :usr-pass USING :svr
       *  	   END-EXEC
 
-           if sqlcode not = 0
-               display "Error: cannot connect "
-               display sqlcode
-               display sqlerrmc
-      *                 stop run
-           end-if
-           display "Test 3: OK"
+      *    As with Test 2, the CONNECT above is commented out - mark
+      *    this test skipped rather than deriving a false PASS/FAIL
+      *    from an unrelated leftover SQLCODE.
+           move "SKIP" to ws-test-result(3)
+           add 1 to ws-skip-count
+           display "Test 3: SKIPPED - CONNECT not issued"
 
       *  	   EXEC SQL
       *  	       DISCONNECT
@@ -154,7 +178,11 @@
                display "Error: cannot connect "
                display sqlcode
                display sqlerrmc
+               add 1 to ws-fail-count
       *          stop run
+           else
+               move "PASS" to ws-test-result(4)
+               add 1 to ws-pass-count
            end-if
            display "Test 4: OK"
 
@@ -169,5 +197,64 @@
       *                stop run
            end-if
 
+      *    Test 5 - Encrypted/SSL connect variant. TESTCONN-SSL-DSN
+      *    names an SSL-enabled alias to connect through; the plain
+      *    DSN from the prompt above is used when it is not set.
+           move spaces to ws-ssl-dsn
+           display "TESTCONN-SSL-DSN" upon environment-name
+           accept ws-ssl-dsn from environment-value
+           if ws-ssl-dsn = spaces
+               move svr to ssl-svr
+               move svr-len to ssl-svr-len
+           else
+               move ws-ssl-dsn to ssl-svr
+               move zero to ws-ssl-dsn-trail-ct
+               inspect ws-ssl-dsn
+                   tallying ws-ssl-dsn-trail-ct
+                   for trailing space
+               compute ws-ssl-dsn-len =
+                   32 - ws-ssl-dsn-trail-ct
+               move ws-ssl-dsn-len to ssl-svr-len
+           end-if
+           display "Test 5:" ssl-svr
+
+           EXEC SQL
+               CONNECT :usr IDENTIFIED BY :pass
+                   USING :ssl-svr
+           END-EXEC
+           if sqlcode not = 0
+               display "Error: cannot connect "
+               display sqlcode
+               display sqlerrmc
+               add 1 to ws-fail-count
+           else
+               move "PASS" to ws-test-result(5)
+               add 1 to ws-pass-count
+           end-if
+           display "Test 5: OK"
+
+      *  	   EXEC SQL
+      *  	       DISCONNECT ALL
+      *  	   END-EXEC
+
+           if sqlcode not = 0
+               display "Error: cannot disconnect "
+               display sqlcode
+               display sqlerrmc
+      *                stop run
+           end-if
+
+           display " "
+           display "Connect test summary"
+           display "====================="
+           perform varying ws-sum-idx from 1 by 1
+               until ws-sum-idx > 5
+               display ws-test-name(ws-sum-idx) " : "
+                   ws-test-result(ws-sum-idx)
+           end-perform
+           display "Passed: " ws-pass-count
+               "   Failed: " ws-fail-count
+               "   Skipped: " ws-skip-count
+
            stop run
            .
