@@ -0,0 +1,17 @@
+      *****************************************************************
+      * SQLCRED - shared Oracle logon host variables.
+      *
+      * Common to the LOGON/LOGONO family (prod/cobol/logon.cob,
+      * prod/cobol/logonw.cob, remote32/logon.cbl); COPY this inside
+      * each program's own EXEC SQL BEGIN/END DECLARE SECTION so the
+      * username/password/employee host variables stay identical
+      * across every logon variant.
+      *****************************************************************
+       01 USERNAME PIC X(10) varying.
+       01 PASSWD PIC X(10) varying.
+       01 EMP-REC-VARS.
+         05 EMP-NAME PIC X(10) VARYING.
+         05 EMP-NUMBER PIC S9(4) COMP VALUE ZERO.
+         05 SALARY PIC S9(5)V99 COMP-3 VALUE ZERO.
+         05 COMMISSION PIC S9(5)V99 COMP-3 VALUE ZERO.
+         05 COMM-IND PIC S9(4) COMP VALUE ZERO.
