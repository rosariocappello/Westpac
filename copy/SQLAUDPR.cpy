@@ -0,0 +1,49 @@
+      *****************************************************************
+      * SQLAUDPR - shared connection audit paragraph for the logon
+      * family. COPY ... REPLACING PGM-NAME-TAG BY the calling
+      * program's own quoted name, after declaring CONN-AUDIT-FILE
+      * (FD/SELECT) and COPY SQLAUDWS in WORKING-STORAGE. PERFORM
+      * WRITE-CONN-AUDIT right after each CONNECT attempt. The
+      * calling program must also COPY SQLCRED (inside its own EXEC
+      * SQL DECLARE SECTION) so USERNAME is in scope - the audit line
+      * records which credential attempted the connect.
+      *
+      * LOGON-AUDIT-FILE names the common log every logon variant
+      * appends to; it defaults to /tmp/logon_audit.log when unset.
+      * Each line reads:
+      *   YYYYMMDD HHMMSSss PGM=name SQLCODE=code USER=username
+      *****************************************************************
+       WRITE-CONN-AUDIT SECTION.
+           MOVE SPACES TO WS-AUDIT-FILENAME
+           DISPLAY "LOGON-AUDIT-FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDIT-FILENAME FROM ENVIRONMENT-VALUE
+           IF WS-AUDIT-FILENAME = SPACES
+               MOVE "/tmp/logon_audit.log" TO WS-AUDIT-FILENAME
+           END-IF
+           OPEN EXTEND CONN-AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT CONN-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FILE-OK
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               MOVE SQLCODE TO WS-AUDIT-SQLCODE-DISP
+               MOVE SPACES TO CONN-AUDIT-REC
+               STRING
+                   WS-AUDIT-DATE DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-AUDIT-TIME DELIMITED SIZE
+                   " PGM=" DELIMITED SIZE
+                   PGM-NAME-TAG DELIMITED SIZE
+                   " SQLCODE=" DELIMITED SIZE
+                   WS-AUDIT-SQLCODE-DISP DELIMITED SIZE
+                   " USER=" DELIMITED SIZE
+                   USERNAME DELIMITED BY SPACE
+                   INTO CONN-AUDIT-REC
+               END-STRING
+               WRITE CONN-AUDIT-REC
+               CLOSE CONN-AUDIT-FILE
+           END-IF
+           .
+       WRITE-CONN-AUDIT-EXIT.
+           EXIT.
