@@ -0,0 +1,12 @@
+      *****************************************************************
+      * SQLAUDWS - working storage for the shared connection audit
+      * trail written by WRITE-CONN-AUDIT (copy/SQLAUDPR.cpy). COPY
+      * this into WORKING-STORAGE alongside the matching FD/SELECT
+      * for CONN-AUDIT-FILE.
+      *****************************************************************
+       01 WS-AUDIT-FILENAME          PIC X(256).
+       01 WS-AUDIT-STATUS            PIC XX.
+           88 WS-AUDIT-FILE-OK             VALUE "00".
+       01 WS-AUDIT-DATE              PIC 9(8).
+       01 WS-AUDIT-TIME              PIC 9(8).
+       01 WS-AUDIT-SQLCODE-DISP      PIC -(9)9.
