@@ -23,6 +23,28 @@
       *
       ************************************************************
 
+       environment division.
+       input-output section.
+       file-control.
+           select script-file assign to ws-script-filename
+               organization line sequential
+               file status ws-script-status.
+           select audit-file assign to ws-audit-filename
+               organization line sequential
+               file status ws-audit-status.
+           select report-file assign to ws-report-filename
+               organization line sequential
+               file status ws-report-status.
+
+       data division.
+       file section.
+       fd  script-file.
+       01  script-rec                 pic x(80).
+       fd  audit-file.
+       01  audit-rec                  pic x(200).
+       fd  report-file.
+       01  report-rec                 pic x(200).
+
        working-storage section.
 
       *  Include the SQLCA structure
@@ -36,6 +58,8 @@
         03 Tinyint-Var           pic s9(2) comp-5.
         03 Smallint-Var          pic s9(4) comp-5.
         03 Integer-Var           pic s9(9) comp-5.
+        03 Bigint-Var            pic s9(18) comp-5.
+        03 Boolean-Var           pic s9(2) comp-5.
         03 Decimal-Var           pic s9(13)v9(5) comp-3.
         03 Float-Var             comp-2.
         03 Char-Var              pic x(100).
@@ -59,6 +83,7 @@
        01 Usr                    pic x(32).
        01 Pass                   pic x(32).
        01 Usr-Pass               pic x(64).
+       01 Keepalive-Stmt         pic x(80).
 
        exec sql end declare section end-exec.
 
@@ -85,17 +110,65 @@
 
        01 Meta-data-title-2      pic x(51) value all "-".
 
+       01 ws-script-filename     pic x(256).
+       01 ws-script-status       pic xx.
+        88 ws-script-file-ok           value "00".
+       01 ws-script-switch       pic x value "N".
+        88 ws-script-mode              value "Y".
+
+       01 ws-audit-dir           pic x(200).
+       01 ws-audit-filename      pic x(256).
+       01 ws-audit-status        pic xx.
+        88 ws-audit-file-ok            value "00".
+       01 ws-today               pic 9(8).
+       01 ws-now                 pic 9(8).
+       01 ws-rows-affected       pic s9(9) comp value zero.
+       01 ws-sqlcode-disp        pic -(9)9.
+       01 ws-rows-disp           pic -(9)9.
+
+       01 ws-report-filename     pic x(256).
+       01 ws-report-status       pic xx.
+        88 ws-report-file-ok           value "00".
+       01 ws-report-switch       pic x value "N".
+        88 ws-report-enabled           value "Y".
+       01 ws-report-line         pic x(200).
+       01 ws-report-ptr          pic 9(4) comp value 1.
+       01 ws-num-disp            pic -(18)9.
+
+       01 ws-max-rows            pic 9(9) comp value 0.
+       01 ws-max-rows-env        pic 9(9).
+       01 ws-page-size           pic 9(9) comp value 0.
+       01 ws-page-size-env       pic 9(9).
+       01 ws-page-row-count      pic 9(9) comp value 0.
+       01 ws-pause-key           pic x.
+
+       01 ws-stmt-start-time     pic 9(8).
+       01 ws-stmt-end-time       pic 9(8).
+       01 ws-stmt-elapsed        pic s9(8) comp value 0.
+       01 ws-elapsed-disp        pic -(7)9.
+
+       01 ws-keepalive-secs-env  pic 9(9).
+       01 ws-keepalive-secs      pic 9(9) comp value 0.
+       01 ws-keepalive-switch    pic x value "N".
+        88 ws-keepalive-enabled        value "Y".
+       01 ws-last-activity-time  pic 9(8) value 0.
+       01 ws-idle-check-time     pic 9(8).
+       01 ws-idle-elapsed        pic s9(9) comp value 0.
+       01 ws-idle-threshold      pic s9(9) comp value 0.
+
+       01 ws-prod-dsn-switch     pic x value "N".
+        88 ws-prod-dsn                 value "Y".
+       01 ws-prod-tally          pic 9(4) comp value 0.
+       01 ws-prod-confirm        pic x.
+       01 ws-prod-confirm-switch pic x value "Y".
+        88 ws-prod-confirm-ok          value "Y".
+
+       01 ws-stmtbuf-upper       pic x(80).
+
        procedure division.
       *    Find out which database we are using and connect to it
-           display "Enter data source name :"
-                   with no advancing
-           accept Svr
-           display "Enter username :"
-                    with no advancing
-           accept Usr
-           display "Enter password :"
-                    with no advancing
-           accept Pass
+           perform Check-Script-Mode
+           perform Get-Connect-Info
            string
                Usr delimited space
                "." delimited size
@@ -108,15 +181,38 @@
                perform Display-Sqlca
                stop run
            end-if
-      *    Now loop, processing SQL statements until the user
-      *    enters 'quit'
+           perform Check-Prod-Dsn
+           perform Open-Audit-Log
+           perform Open-Report-File
+           perform Init-Row-Limits
+           perform Init-Keepalive
+      *    Now loop, processing SQL statements until 'quit' is
+      *    reached, either typed by the operator or read from the
+      *    script file named in DYNQ-SCRIPT
+           perform Get-Next-Statement
            perform until Stmtbuf equal "quit"
-           display "Enter SQL statement to be executed or "
-               with no advancing
-           display "'quit' to terminate: "
-               accept Stmtbuf
            if Stmtbuf not = "quit"
+               if ws-keepalive-enabled
+                   perform Check-Keepalive
+               end-if
                move spaces to Sqlerrmc
+               accept ws-stmt-start-time from time
+               move Stmtbuf to ws-stmtbuf-upper
+               inspect ws-stmtbuf-upper
+                   converting "abcdefghijklmnopqrstuvwxyz"
+                           to "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               if ws-stmtbuf-upper = "COMMIT" or
+                  ws-stmtbuf-upper = "ROLLBACK"
+      *            COMMIT/ROLLBACK typed as the statement are
+      *            session-control verbs, not data statements - a
+      *            bound dynamic cursor isn't guaranteed to accept
+      *            them, so handle them directly rather than routing
+      *            them through the generic PREPARE/EXECUTE path
+      *            below (where an error would otherwise trigger the
+      *            rollback-on-failure branch for what the operator
+      *            typed as a COMMIT).
+                   perform Handle-Commit-Rollback
+               else
       *        Issuing a PREPARE INTO with sqln = 1 and Sqld = 0
       *        will return the number of columns in the result set
       *        in sqld.
@@ -130,25 +226,331 @@
                if Sqld not = 0
       *            If there are columns in the result set, it must
       *            be a select statement
+                   move zero to ws-rows-affected
                    perform Select-Statement
+                   move "Select statement" to Stmt
+                   accept ws-stmt-end-time from time
+                   perform Compute-Elapsed-Time
+                   perform Write-Audit-Record
                else
       *            If there is not a result set, simply execute
       *            the statement
-                   exec sql
-                       execute st
-                   end-exec
-                   if Sqlcode = 0
-                       display "Rows Affected = " Sqlerrd(3)
-                       move "Non-Select statement" to Stmt
+                   set ws-prod-confirm-ok to true
+                   if ws-prod-dsn
+                       display "WARNING: executing DDL/DML against "
+                           "a production-named DSN (" Svr "): "
+                           Stmtbuf
+                       if not ws-script-mode
+                           display "CONFIRM EXECUTION AGAINST "
+                               "PRODUCTION DSN? (Y/N): "
+                               with no advancing
+                           accept ws-prod-confirm
+                           move "N" to ws-prod-confirm-switch
+                           if ws-prod-confirm = "Y" or
+                              ws-prod-confirm = "y"
+                               set ws-prod-confirm-ok to true
+                           end-if
+                       end-if
+                   end-if
+                   if ws-prod-confirm-ok
+                       exec sql
+                           execute st
+                       end-exec
+                       if Sqlcode = 0
+                           display "Rows Affected = " Sqlerrd(3)
+                           move "Non-Select statement" to Stmt
+                           move Sqlerrd(3) to ws-rows-affected
+                           exec sql
+                               commit work
+                           end-exec
+                       else
+                           move zero to ws-rows-affected
+                           exec sql
+                               rollback work
+                           end-exec
+                       end-if
+                   else
+                       display "STATEMENT CANCELLED - NOT EXECUTED "
+                           "AGAINST PRODUCTION DSN"
+                       move zero to ws-rows-affected
+                       move "Non-Select statement (cancelled)" to Stmt
                    end-if
+                   accept ws-stmt-end-time from time
+                   perform Compute-Elapsed-Time
                    perform Display-Sqlca
+                   perform Write-Audit-Record
+               end-if
                end-if
            end-if
+           perform Get-Next-Statement
        end-perform
-      *    Disconnect from the server  
+      *    Disconnect from the server
+           if ws-script-mode
+               close script-file
+           end-if
+           if ws-audit-file-ok
+               close audit-file
+           end-if
+           if ws-report-enabled
+               close report-file
+           end-if
        exec sql disconnect all end-exec
        stop run.
 
+       Check-Prod-Dsn section.
+      *    Flags a DSN name containing "PROD" as production, so that
+      *    non-select statements issued against it get a warning
+      *    displayed before they run.
+           move 0 to ws-prod-tally
+           inspect Svr tallying ws-prod-tally for all "PROD"
+           if ws-prod-tally > 0
+               set ws-prod-dsn to true
+               display "NOTE: connected to a production-named DSN: "
+                   Svr
+           end-if.
+
+       Check-Script-Mode section.
+      *    DYNQ-SCRIPT names a file of statements, one per line, to
+      *    run unattended instead of prompting at the terminal.
+           move spaces to ws-script-filename
+           display "DYNQ-SCRIPT" upon environment-name
+           accept ws-script-filename from environment-value
+           if ws-script-filename not = spaces
+               open input script-file
+               if ws-script-file-ok
+                   set ws-script-mode to true
+               else
+                   display "UNABLE TO OPEN SCRIPT FILE: "
+                       ws-script-filename
+               end-if
+           end-if.
+
+       Get-Connect-Info section.
+      *    DYNQ-SVR/DYNQ-USR/DYNQ-PASS let a script-mode run supply
+      *    its connect details without an operator at the terminal.
+           move spaces to Svr
+           display "DYNQ-SVR" upon environment-name
+           accept Svr from environment-value
+           if Svr = spaces
+               display "Enter data source name :"
+                       with no advancing
+               accept Svr
+           end-if
+           move spaces to Usr
+           display "DYNQ-USR" upon environment-name
+           accept Usr from environment-value
+           if Usr = spaces
+               display "Enter username :"
+                        with no advancing
+               accept Usr
+           end-if
+           move spaces to Pass
+           display "DYNQ-PASS" upon environment-name
+           accept Pass from environment-value
+           if Pass = spaces
+               display "Enter password :"
+                        with no advancing
+               accept Pass
+           end-if.
+
+       Handle-Commit-Rollback section.
+      *    Handles a bare COMMIT/ROLLBACK typed in by the operator
+      *    directly, rather than through the PREPARE/EXECUTE path
+      *    used for ordinary data statements.
+           move zero to ws-rows-affected
+           if ws-stmtbuf-upper = "COMMIT"
+               exec sql
+                   commit work
+               end-exec
+               move "Commit statement" to Stmt
+           else
+               exec sql
+                   rollback work
+               end-exec
+               move "Rollback statement" to Stmt
+           end-if
+           accept ws-stmt-end-time from time
+           perform Compute-Elapsed-Time
+           perform Display-Sqlca
+           perform Write-Audit-Record
+           .
+       Handle-Commit-Rollback-exit.
+           exit.
+
+       Get-Next-Statement section.
+           if ws-script-mode
+               read script-file into Stmtbuf
+                   at end
+                       move "quit" to Stmtbuf
+               end-read
+               if Stmtbuf not = "quit"
+                   display "Executing: " Stmtbuf
+               end-if
+           else
+               display "Enter SQL statement to be executed or "
+                   with no advancing
+               display "'quit' to terminate: "
+               accept Stmtbuf
+           end-if.
+
+       Open-Audit-Log section.
+      *    DYNQ-AUDIT-DIR names the directory to receive a dated
+      *    log of every statement run through this program, along
+      *    with its Sqlcode and rows-affected, so there is a record
+      *    of exactly what ad hoc changes were made to production
+      *    data and by whom.
+           move "." to ws-audit-dir
+           display "DYNQ-AUDIT-DIR" upon environment-name
+           accept ws-audit-dir from environment-value
+           if ws-audit-dir = spaces
+               move "." to ws-audit-dir
+           end-if
+           accept ws-today from date yyyymmdd
+           move spaces to ws-audit-filename
+           string
+               ws-audit-dir delimited space
+               "/dynquery_" delimited size
+               ws-today delimited size
+               ".log" delimited size
+           into ws-audit-filename
+           open extend audit-file
+           if not ws-audit-file-ok
+               open output audit-file
+           end-if
+           if not ws-audit-file-ok
+               display "UNABLE TO OPEN AUDIT LOG: " ws-audit-filename
+           end-if.
+
+       Write-Audit-Record section.
+           if ws-audit-file-ok
+               accept ws-now from time
+               move spaces to audit-rec
+               move Sqlcode to ws-sqlcode-disp
+               move ws-rows-affected to ws-rows-disp
+               move ws-stmt-elapsed to ws-elapsed-disp
+               string
+                   ws-today delimited size
+                   " " delimited size
+                   ws-now delimited size
+                   " STMT=" delimited size
+                   Stmtbuf delimited size
+                   " SQLCODE=" delimited size
+                   ws-sqlcode-disp delimited size
+                   " ROWS=" delimited size
+                   ws-rows-disp delimited size
+                   " MS=" delimited size
+                   ws-elapsed-disp delimited size
+               into audit-rec
+               write audit-rec
+           end-if.
+
+       Compute-Elapsed-Time section.
+      *    TIME returns HHMMSSss (hundredths); the statements this
+      *    tool runs are short, so a plain subtraction across the
+      *    hundredths-of-a-second field gives a good-enough per-
+      *    statement timing figure without pulling in a full
+      *    elapsed-time routine.
+           compute ws-stmt-elapsed =
+               ws-stmt-end-time - ws-stmt-start-time
+           display "Elapsed: " ws-stmt-elapsed
+               " hundredths of a second"
+           move ws-stmt-end-time to ws-last-activity-time.
+
+       Init-Keepalive section.
+      *    DYNQ-KEEPALIVE-SECS sets an idle threshold, in seconds;
+      *    when a script or interactive session sits idle longer
+      *    than this many seconds between statements, the next
+      *    statement is preceded by a trivial keepalive query so the
+      *    database server (or an intervening firewall/listener)
+      *    does not drop a long-running connection for inactivity.
+      *    Left unset or zero, no keepalive is issued.
+           move zero to ws-keepalive-secs-env
+           display "DYNQ-KEEPALIVE-SECS" upon environment-name
+           accept ws-keepalive-secs-env from environment-value
+           move 0 to ws-keepalive-secs
+           if ws-keepalive-secs-env is numeric
+               move ws-keepalive-secs-env to ws-keepalive-secs
+           end-if
+           if ws-keepalive-secs > 0
+               set ws-keepalive-enabled to true
+           end-if
+           accept ws-last-activity-time from time.
+
+       Check-Keepalive section.
+      *    TIME returns HHMMSSss (hundredths); the idle threshold is
+      *    entered in whole seconds, so it is compared against the
+      *    elapsed hundredths figure scaled by 100, the same plain
+      *    arithmetic used by Compute-Elapsed-Time above.
+           accept ws-idle-check-time from time
+           compute ws-idle-elapsed =
+               ws-idle-check-time - ws-last-activity-time
+           compute ws-idle-threshold = ws-keepalive-secs * 100
+           if ws-idle-elapsed > ws-idle-threshold
+               move "select 1" to Keepalive-Stmt
+               exec sql
+                   execute immediate :Keepalive-Stmt
+               end-exec
+               display "Keepalive: idle " ws-idle-elapsed
+                   " hundredths of a second, connection pinged"
+               accept ws-last-activity-time from time
+           end-if.
+
+       Open-Report-File section.
+      *    DYNQ-REPORT names a file to receive one line per row
+      *    fetched by a select statement, in addition to the
+      *    terminal display, so results can be reviewed or
+      *    processed after the run.
+           move spaces to ws-report-filename
+           display "DYNQ-REPORT" upon environment-name
+           accept ws-report-filename from environment-value
+           if ws-report-filename not = spaces
+               open output report-file
+               if ws-report-file-ok
+                   set ws-report-enabled to true
+               else
+                   display "UNABLE TO OPEN REPORT FILE: "
+                       ws-report-filename
+               end-if
+           end-if.
+
+       Write-Report-Line section.
+           if ws-report-enabled
+               write report-rec from ws-report-line
+               move spaces to ws-report-line
+               move 1 to ws-report-ptr
+           end-if.
+
+       Init-Row-Limits section.
+      *    DYNQ-MAXROWS caps the number of rows a select will fetch,
+      *    and DYNQ-PAGESIZE pauses the display every N rows, so an
+      *    operator at the terminal is not flooded by a big result
+      *    set. Neither applies in unattended script mode.
+           move zero to ws-max-rows
+           display "DYNQ-MAXROWS" upon environment-name
+           accept ws-max-rows-env from environment-value
+           if ws-max-rows-env is numeric
+               move ws-max-rows-env to ws-max-rows
+           end-if
+           move zero to ws-page-size
+           if not ws-script-mode
+               display "DYNQ-PAGESIZE" upon environment-name
+               accept ws-page-size-env from environment-value
+               if ws-page-size-env is numeric
+                   move ws-page-size-env to ws-page-size
+               end-if
+           end-if.
+
+       Pause-For-Page section.
+           if ws-page-size > 0
+               add 1 to ws-page-row-count
+               if ws-page-row-count not < ws-page-size
+                   move zero to ws-page-row-count
+                   display "-- more -- press ENTER to continue --"
+                       with no advancing
+                   accept ws-pause-key
+               end-if
+           end-if.
+
        Select-Statement section.
       *    Sqld was set by the PREPARE above. It contains the number
       *    of columns in the result set created by the SELECT statement
@@ -190,7 +592,10 @@
                perform Display-Sqlca
            else
                move 'Fetch row' to Stmt
+               move zero to ws-page-row-count
                perform until Sqlcode < 0 or Sqlcode = 100
+                   or (ws-max-rows > 0
+                       and ws-rows-affected not < ws-max-rows)
       *            Retrieve one row of data from the database
                    exec sql
                        fetch cur using descriptor :Sqlda
@@ -198,12 +603,21 @@
                    if Sqlcode not < 0 and Sqlcode not = 100
                        move 0 to Index1
                        display " "
+                       move spaces to ws-report-line
+                       move 1 to ws-report-ptr
                        perform Display-Data Sqld times
+                       perform Write-Report-Line
+                       add 1 to ws-rows-affected
+                       perform Pause-For-Page
                    end-if
                    if Sqlcode not = 100
                        perform Display-Sqlca
                    end-if
                end-perform
+               if ws-max-rows > 0 and ws-rows-affected not < ws-max-rows
+                   display "-- row limit of " ws-max-rows
+                       " reached, remaining rows not fetched --"
+               end-if
            end-if
       *    Close the cursor
            exec sql
@@ -257,10 +671,20 @@
                        address of Smallint-Var(Index1)
 
                when ESQL-INTEGER
-      *            4-byte integer     
+      *            4-byte integer
                    set Sqldata(Index1) to
                        address of Integer-Var(Index1)
 
+               when ESQL-BIGINT
+      *            8-byte integer
+                   set Sqldata(Index1) to
+                       address of Bigint-Var(Index1)
+
+               when ESQL-BOOLEAN
+      *            1-byte boolean, 0 or 1
+                   set Sqldata(Index1) to
+                       address of Boolean-Var(Index1)
+
                when ESQL-DECIMAL
       *            Decimal
                    set Sqldata(Index1) to
@@ -335,29 +759,60 @@
            display Colname(1:20) " : " with no advancing
            if Dyn-Null(Index1) < 0
                display "* * * NULL * * * "
-           else 
+               if ws-report-enabled
+                   string Colname(1:20) delimited space
+                       "=NULL " delimited size
+                       into ws-report-line with pointer ws-report-ptr
+               end-if
+           else
                evaluate Sqltype(Index1)
                    when ESQL-TINYINT
                    when ESQL-TINYINT-NULL
                        display Tinyint-Var(Index1)
+                       move Tinyint-Var(Index1) to ws-num-disp
+                       perform Append-Report-Field
 
                    when ESQL-SMALLINT
                    when ESQL-SMALLINT-NULL
                        display Smallint-Var(Index1)
+                       move Smallint-Var(Index1) to ws-num-disp
+                       perform Append-Report-Field
 
                    when ESQL-INTEGER
                    when ESQL-INTEGER-NULL
                        display Integer-Var(Index1)
+                       move Integer-Var(Index1) to ws-num-disp
+                       perform Append-Report-Field
+
+                   when ESQL-BIGINT
+                   when ESQL-BIGINT-NULL
+                       display Bigint-Var(Index1)
+                       move Bigint-Var(Index1) to ws-num-disp
+                       perform Append-Report-Field
+
+                   when ESQL-BOOLEAN
+                   when ESQL-BOOLEAN-NULL
+                       if Boolean-Var(Index1) = 0
+                           display "FALSE"
+                       else
+                           display "TRUE"
+                       end-if
+                       move Boolean-Var(Index1) to ws-num-disp
+                       perform Append-Report-Field
 
                    when ESQL-DECIMAL
                    when ESQL-DECIMAL-NULL
                        move Decimal-Var(Index1) to Disp-Dec
                        display Disp-Dec
+                       move Disp-Dec to ws-num-disp
+                       perform Append-Report-Field
 
                    when ESQL-DOUBLE
                    when ESQL-DOUBLE-NULL
                        move Float-Var(Index1) to Disp-Dec
                        display Disp-Dec
+                       move Disp-Dec to ws-num-disp
+                       perform Append-Report-Field
 
                    when ESQL-LONGVARCHAR
                    when ESQL-LONGVARCHAR-NULL
@@ -376,6 +831,14 @@
                    when ESQL-TIME-REC
                    when ESQL-TIME-REC-NULL
                        display Char-Var(Index1)
+                       if ws-report-enabled
+                           string Colname(1:20) delimited space
+                               "=" delimited size
+                               Char-Var(Index1) delimited size
+                               " " delimited size
+                               into ws-report-line
+                               with pointer ws-report-ptr
+                       end-if
                        move " " to Char-Var(Index1)
 
                end-evaluate
@@ -383,6 +846,15 @@
       *    Reset the length field
            move Col-len(index1) to Sqllen(Index1).
 
+       Append-Report-Field section.
+           if ws-report-enabled
+               string Colname(1:20) delimited space
+                   "=" delimited size
+                   ws-num-disp delimited size
+                   " " delimited size
+                   into ws-report-line with pointer ws-report-ptr
+           end-if.
+
        Display-Sqlca section.
            if Sqlcode not = 0
                display Stmt ":"
