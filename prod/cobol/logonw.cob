@@ -1,20 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. logonw.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONN-AUDIT-FILE ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONN-AUDIT-FILE.
+       01  CONN-AUDIT-REC              PIC X(200).
        WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 USERNAME PIC X(10) varying.
-       01 PASSWD PIC X(10) varying.
-       01 EMP-REC-VARS.
-         05 EMP-NAME PIC X(10) VARYING.
-         05 EMP-NUMBER PIC S9(4) COMP VALUE ZERO.
-         05 SALARY PIC S9(5)V99 COMP-3 VALUE ZERO.
-         05 COMMISSION PIC S9(5)V99 COMP-3 VALUE ZERO.
-         05 COMM-IND PIC S9(4) COMP VALUE ZERO.
-           EXEC SQL END DECLARE SECTION END-EXEC.
+           COPY SQLCRED.
+       EXEC SQL END DECLARE SECTION END-EXEC.
            EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+           COPY SQLAUDWS.
+
+       01 ws-retry-count pic 9(2) value zero.
+       01 ws-max-retries pic 9(2) value 3.
+       01 ws-retry-delay-secs pic 9(4) value 5.
+       01 ws-retry-max-env pic x(4).
+       01 ws-retry-max-num pic 9(2).
+       01 ws-retry-delay-env pic x(4).
+       01 ws-retry-delay-num pic 9(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE "mfuser" TO USERNAME-ARR
@@ -26,17 +38,74 @@
            MOVE 9 TO PASSWD-LEN
            .
 
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD
-           END-EXEC
+           PERFORM INIT-RETRY-CONFIG
+           .
+
+           PERFORM TEST AFTER VARYING ws-retry-count FROM 1 BY 1
+               UNTIL SQLCODE = ZERO OR ws-retry-count >= ws-max-retries
+
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+               END-EXEC
+
+               IF SQLCODE NOT EQUAL ZERO
+                   AND ws-retry-count < ws-max-retries
+                   DISPLAY "CONNECT ATTEMPT " ws-retry-count
+                       " FAILED WITH SQLCODE: " SQLCODE
+                   DISPLAY "RETRYING IN " ws-retry-delay-secs
+                       " SECOND(S)..."
+                   CALL "C$SLEEP" USING ws-retry-delay-secs
+               END-IF
+           END-PERFORM
+           .
 
            MOVE SQLCODE TO SQLCODE
            IF SQLCODE NOT EQUAL ZERO
                DISPLAY "DB connection failed with SQLCODE: " SQLCODE
+               DISPLAY "GAVE UP AFTER " ws-retry-count " ATTEMPT(S)."
            else
                DISPLAY "DB connection successful."
            END-IF
- 
+
+           PERFORM WRITE-CONN-AUDIT
+           .
+
            GOBACK
-      
- 
+           .
+
+       INIT-RETRY-CONFIG SECTION.
+      *    CONN-RETRY-MAX / CONN-RETRY-DELAY let ops tune how hard
+      *    we push a transient Oracle listener blip before giving up.
+           DISPLAY "CONN-RETRY-MAX" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT ws-retry-max-env FROM ENVIRONMENT-VALUE
+           .
+           IF ws-retry-max-env NOT = SPACES
+               MOVE ZERO TO ws-retry-max-num
+               DISPLAY "CONN-RETRY-MAX" UPON ENVIRONMENT-NAME
+               ACCEPT ws-retry-max-num FROM ENVIRONMENT-VALUE
+               IF ws-retry-max-num IS NUMERIC
+               AND ws-retry-max-num > 0
+                   MOVE ws-retry-max-num TO ws-max-retries
+               END-IF
+           END-IF
+           .
+           DISPLAY "CONN-RETRY-DELAY" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT ws-retry-delay-env FROM ENVIRONMENT-VALUE
+           .
+           IF ws-retry-delay-env NOT = SPACES
+               MOVE ZERO TO ws-retry-delay-num
+               DISPLAY "CONN-RETRY-DELAY" UPON ENVIRONMENT-NAME
+               ACCEPT ws-retry-delay-num FROM ENVIRONMENT-VALUE
+               IF ws-retry-delay-num IS NUMERIC
+                   MOVE ws-retry-delay-num TO ws-retry-delay-secs
+               END-IF
+           END-IF
+           .
+       INIT-RETRY-CONFIG-EXIT.
+           EXIT.
+           .
+
+           COPY SQLAUDPR REPLACING ==PGM-NAME-TAG== BY =="LOGONW"==.
+
