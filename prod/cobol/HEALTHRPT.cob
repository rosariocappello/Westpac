@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEALTHRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONN-AUDIT-FILE ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AUDIT-STATUS.
+           SELECT HEALTH-REPORT-FILE ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONN-AUDIT-FILE.
+       01  CONN-AUDIT-REC              PIC X(200).
+       FD  HEALTH-REPORT-FILE.
+       01  HEALTH-REPORT-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY SQLAUDWS.
+
+       01  WS-RPT-FILENAME              PIC X(256).
+       01  WS-RPT-STATUS                PIC XX.
+           88  WS-RPT-FILE-OK                 VALUE "00".
+
+       01  WS-TODAY                     PIC 9(8).
+       01  WS-REC-DATE                  PIC 9(8).
+       01  WS-AFTER-PGM                 PIC X(180).
+       01  WS-DATE-PART                 PIC X(20).
+       01  WS-PGM-NAME                  PIC X(20).
+       01  WS-SQLCODE-TEXT              PIC X(10).
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-HLTH-RESULTS.
+           05  WS-HLTH-ENTRY           OCCURS 20.
+               10  WS-HLTH-PGM-NAME    PIC X(20).
+               10  WS-HLTH-PASS-COUNT  PIC 9(5) COMP VALUE 0.
+               10  WS-HLTH-FAIL-COUNT  PIC 9(5) COMP VALUE 0.
+       01  WS-HLTH-COUNT                PIC 9(4) COMP VALUE 0.
+       01  WS-HLTH-IDX                  PIC 9(4) COMP.
+       01  WS-HLTH-FOUND-SWITCH         PIC X VALUE "N".
+           88  WS-HLTH-FOUND                   VALUE "Y".
+
+       01  WS-TOTAL-PASS                PIC 9(5) COMP VALUE 0.
+       01  WS-TOTAL-FAIL                PIC 9(5) COMP VALUE 0.
+       01  WS-PASS-DISP                 PIC Z(4)9.
+       01  WS-FAIL-DISP                 PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           PERFORM OPEN-AUDIT-LOG
+           PERFORM OPEN-REPORT-FILE
+
+           IF WS-AUDIT-FILE-OK
+               PERFORM READ-NEXT-AUDIT-REC
+               PERFORM UNTIL WS-EOF
+                   PERFORM PARSE-AUDIT-REC
+                   IF WS-REC-DATE = WS-TODAY
+                       PERFORM TALLY-RESULT
+                   END-IF
+                   PERFORM READ-NEXT-AUDIT-REC
+               END-PERFORM
+               CLOSE CONN-AUDIT-FILE
+           END-IF
+
+           PERFORM WRITE-REPORT
+
+           IF WS-RPT-FILE-OK
+               CLOSE HEALTH-REPORT-FILE
+           END-IF
+
+           DISPLAY "HEALTHRPT: " WS-TOTAL-PASS " PASS, "
+               WS-TOTAL-FAIL " FAIL for " WS-TODAY
+               " written to " WS-RPT-FILENAME
+
+           STOP RUN.
+
+       OPEN-AUDIT-LOG SECTION.
+      *    Reads the same shared connection audit trail the logon
+      *    family appends to (copy/SQLAUDPR.cpy, LOGON-AUDIT-FILE),
+      *    defaulting to /tmp/logon_audit.log when unset.
+           MOVE SPACES TO WS-AUDIT-FILENAME
+           DISPLAY "LOGON-AUDIT-FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDIT-FILENAME FROM ENVIRONMENT-VALUE
+           IF WS-AUDIT-FILENAME = SPACES
+               MOVE "/tmp/logon_audit.log" TO WS-AUDIT-FILENAME
+           END-IF
+           OPEN INPUT CONN-AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               DISPLAY "HEALTHRPT: UNABLE TO OPEN AUDIT LOG: "
+                   WS-AUDIT-FILENAME
+           END-IF
+           .
+       OPEN-AUDIT-LOG-EXIT.
+           EXIT.
+
+       OPEN-REPORT-FILE SECTION.
+      *    HEALTHRPT-FILE names the consolidated daily report; it
+      *    defaults to /tmp/conn_health_report.txt when unset.
+           MOVE SPACES TO WS-RPT-FILENAME
+           DISPLAY "HEALTHRPT-FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-RPT-FILENAME FROM ENVIRONMENT-VALUE
+           IF WS-RPT-FILENAME = SPACES
+               MOVE "/tmp/conn_health_report.txt" TO WS-RPT-FILENAME
+           END-IF
+           OPEN OUTPUT HEALTH-REPORT-FILE
+           IF NOT WS-RPT-FILE-OK
+               DISPLAY "HEALTHRPT: UNABLE TO OPEN REPORT FILE: "
+                   WS-RPT-FILENAME
+           END-IF
+           .
+       OPEN-REPORT-FILE-EXIT.
+           EXIT.
+
+       READ-NEXT-AUDIT-REC SECTION.
+           READ CONN-AUDIT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+       READ-NEXT-AUDIT-REC-EXIT.
+           EXIT.
+
+       PARSE-AUDIT-REC SECTION.
+      *    Each line is "YYYYMMDD HHMMSSss PGM=name SQLCODE=code",
+      *    written with fixed DELIMITED SIZE fields by WRITE-CONN-
+      *    AUDIT (copy/SQLAUDPR.cpy); unstring on the literal tags
+      *    instead of assuming fixed column offsets, since PGM names
+      *    vary in length across the logon family.
+           MOVE 0 TO WS-REC-DATE
+           UNSTRING CONN-AUDIT-REC DELIMITED BY " PGM="
+               INTO WS-DATE-PART WS-AFTER-PGM
+           END-UNSTRING
+           IF WS-DATE-PART(1:8) IS NUMERIC
+               MOVE WS-DATE-PART(1:8) TO WS-REC-DATE
+           END-IF
+           UNSTRING WS-AFTER-PGM DELIMITED BY " SQLCODE="
+               INTO WS-PGM-NAME WS-SQLCODE-TEXT
+           END-UNSTRING
+           .
+       PARSE-AUDIT-REC-EXIT.
+           EXIT.
+
+       TALLY-RESULT SECTION.
+           MOVE "N" TO WS-HLTH-FOUND-SWITCH
+           PERFORM FIND-PGM-ENTRY
+           IF NOT WS-HLTH-FOUND
+               ADD 1 TO WS-HLTH-COUNT
+               MOVE WS-PGM-NAME TO WS-HLTH-PGM-NAME(WS-HLTH-COUNT)
+               MOVE WS-HLTH-COUNT TO WS-HLTH-IDX
+           END-IF
+           IF WS-SQLCODE-TEXT = "         0"
+               ADD 1 TO WS-HLTH-PASS-COUNT(WS-HLTH-IDX)
+               ADD 1 TO WS-TOTAL-PASS
+           ELSE
+               ADD 1 TO WS-HLTH-FAIL-COUNT(WS-HLTH-IDX)
+               ADD 1 TO WS-TOTAL-FAIL
+           END-IF
+           .
+       TALLY-RESULT-EXIT.
+           EXIT.
+
+       FIND-PGM-ENTRY SECTION.
+           PERFORM VARYING WS-HLTH-IDX FROM 1 BY 1
+               UNTIL WS-HLTH-IDX > WS-HLTH-COUNT
+               OR WS-HLTH-FOUND
+               IF WS-HLTH-PGM-NAME(WS-HLTH-IDX) = WS-PGM-NAME
+                   SET WS-HLTH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-HLTH-FOUND
+      *        The test-before PERFORM VARYING still bumps
+      *        WS-HLTH-IDX to the next slot on the iteration that
+      *        matched, before the UNTIL retest exits the loop -
+      *        back it up one so it points at the matched entry.
+               SUBTRACT 1 FROM WS-HLTH-IDX
+           ELSE
+               MOVE WS-HLTH-COUNT TO WS-HLTH-IDX
+           END-IF
+           .
+       FIND-PGM-ENTRY-EXIT.
+           EXIT.
+
+       WRITE-REPORT SECTION.
+           IF WS-RPT-FILE-OK
+               MOVE SPACES TO HEALTH-REPORT-REC
+               STRING
+                   "Oracle connectivity health report for "
+                       DELIMITED SIZE
+                   WS-TODAY DELIMITED SIZE
+                   INTO HEALTH-REPORT-REC
+               END-STRING
+               WRITE HEALTH-REPORT-REC
+
+               MOVE ALL "-" TO HEALTH-REPORT-REC
+               WRITE HEALTH-REPORT-REC
+
+               PERFORM VARYING WS-HLTH-IDX FROM 1 BY 1
+                   UNTIL WS-HLTH-IDX > WS-HLTH-COUNT
+                   PERFORM WRITE-PGM-LINE
+               END-PERFORM
+
+               MOVE ALL "-" TO HEALTH-REPORT-REC
+               WRITE HEALTH-REPORT-REC
+
+               MOVE WS-TOTAL-PASS TO WS-PASS-DISP
+               MOVE WS-TOTAL-FAIL TO WS-FAIL-DISP
+               MOVE SPACES TO HEALTH-REPORT-REC
+               STRING
+                   "TOTAL" DELIMITED SIZE
+                   "  PASS=" DELIMITED SIZE
+                   WS-PASS-DISP DELIMITED SIZE
+                   "  FAIL=" DELIMITED SIZE
+                   WS-FAIL-DISP DELIMITED SIZE
+                   INTO HEALTH-REPORT-REC
+               END-STRING
+               WRITE HEALTH-REPORT-REC
+           END-IF
+           .
+       WRITE-REPORT-EXIT.
+           EXIT.
+
+       WRITE-PGM-LINE SECTION.
+           MOVE WS-HLTH-PASS-COUNT(WS-HLTH-IDX) TO WS-PASS-DISP
+           MOVE WS-HLTH-FAIL-COUNT(WS-HLTH-IDX) TO WS-FAIL-DISP
+           MOVE SPACES TO HEALTH-REPORT-REC
+           STRING
+               WS-HLTH-PGM-NAME(WS-HLTH-IDX) DELIMITED BY SPACE
+               "  PASS=" DELIMITED SIZE
+               WS-PASS-DISP DELIMITED SIZE
+               "  FAIL=" DELIMITED SIZE
+               WS-FAIL-DISP DELIMITED SIZE
+               INTO HEALTH-REPORT-REC
+           END-STRING
+           WRITE HEALTH-REPORT-REC
+           .
+       WRITE-PGM-LINE-EXIT.
+           EXIT.
