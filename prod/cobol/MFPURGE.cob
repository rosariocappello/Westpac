@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFPURGE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LOGNAME                    PIC X(256).
+
+       01  WS-RETENTION-ENV              PIC X(9).
+       01  WS-RETENTION-NUM              PIC 9(9).
+       01  WS-RETENTION-DAYS             PIC 9(9) COMP-5 VALUE 30.
+       01  WS-TODAY                      PIC 9(8).
+       01  WS-CUTOFF-DATE                PIC 9(8).
+       01  WS-TODAY-INT                  PIC 9(7) COMP-5.
+       01  WS-CUTOFF-INT                 PIC 9(7) COMP-5.
+
+       01  WS-DIR-MASK                   PIC X(256).
+       01  WS-DIR-HANDLE                 PIC X(4) COMP-5 VALUE 0.
+       01  WS-DIR-STATUS                 PIC X(4) COMP-5.
+       01  WS-DIR-ENTRY.
+           05  WS-ENTRY-NAME             PIC X(256).
+           05  WS-ENTRY-DATE             PIC 9(8).
+           05  WS-ENTRY-TIME             PIC 9(8).
+       01  WS-FULL-PATH                  PIC X(300).
+       01  WS-DELETE-STATUS              PIC X(4) COMP-5.
+       01  WS-PURGED-COUNT               PIC 9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM RESOLVE-LOGDIR
+           PERFORM RESOLVE-RETENTION
+           PERFORM COMPUTE-CUTOFF-DATE
+           PERFORM PURGE-OLD-DUMPS
+
+           DISPLAY "MFPURGE: " WS-PURGED-COUNT
+               " file(s) purged from " WS-LOGNAME
+
+           stop run.
+
+       RESOLVE-LOGDIR SECTION.
+      *    Same LOGDIR that MFABEND writes its dumps and abend log
+      *    into; this job cleans up behind it.
+           DISPLAY "LOGDIR" UPON ENVIRONMENT-NAME
+           ACCEPT WS-LOGNAME FROM ENVIRONMENT-VALUE
+           IF WS-LOGNAME = SPACES
+               MOVE "/tmp" TO WS-LOGNAME
+           END-IF
+           .
+       RESOLVE-LOGDIR-EXIT.
+           EXIT.
+
+       RESOLVE-RETENTION SECTION.
+      *    MFPURGE-RETENTION-DAYS sets how many days of dumps are
+      *    kept; anything older is removed. Defaults to 30 days.
+           MOVE SPACES TO WS-RETENTION-ENV
+           DISPLAY "MFPURGE-RETENTION-DAYS" UPON ENVIRONMENT-NAME
+           ACCEPT WS-RETENTION-ENV FROM ENVIRONMENT-VALUE
+           IF WS-RETENTION-ENV NOT = SPACES
+               MOVE ZERO TO WS-RETENTION-NUM
+               DISPLAY "MFPURGE-RETENTION-DAYS" UPON ENVIRONMENT-NAME
+               ACCEPT WS-RETENTION-NUM FROM ENVIRONMENT-VALUE
+               IF WS-RETENTION-NUM IS NUMERIC
+                   MOVE WS-RETENTION-NUM TO WS-RETENTION-DAYS
+               END-IF
+           END-IF
+           .
+       RESOLVE-RETENTION-EXIT.
+           EXIT.
+
+       COMPUTE-CUTOFF-DATE SECTION.
+      *    WS-TODAY/WS-CUTOFF-DATE are YYYYMMDD display dates, not
+      *    plain integers - subtracting a day count straight from
+      *    YYYYMMDD runs off the end of the month, so go through the
+      *    Gregorian/Julian integer-date conversion to get calendar
+      *    arithmetic right across month and year boundaries.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - WS-RETENTION-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INT)
+           .
+       COMPUTE-CUTOFF-DATE-EXIT.
+           EXIT.
+
+       PURGE-OLD-DUMPS SECTION.
+      *    Walk LOGDIR for MFABEND's dump and stackdump files and
+      *    delete anything older than the retention cutoff.
+           MOVE SPACES TO WS-DIR-MASK
+           STRING WS-LOGNAME DELIMITED BY SPACE
+               "/MFABEND*" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-DIR-MASK
+           END-STRING
+           MOVE 0 TO WS-DIR-HANDLE
+           CALL "CBL_DIR_SCAN" USING WS-DIR-MASK, WS-DIR-HANDLE
+               RETURNING WS-DIR-STATUS
+           PERFORM UNTIL WS-DIR-STATUS NOT = 0
+               CALL "CBL_READ_DIR" USING WS-DIR-HANDLE,
+                   WS-DIR-ENTRY
+                   RETURNING WS-DIR-STATUS
+               IF WS-DIR-STATUS = 0
+                   PERFORM PURGE-ONE-ENTRY
+               END-IF
+           END-PERFORM
+           .
+       PURGE-OLD-DUMPS-EXIT.
+           EXIT.
+
+       PURGE-ONE-ENTRY SECTION.
+           IF WS-ENTRY-DATE < WS-CUTOFF-DATE
+               MOVE SPACES TO WS-FULL-PATH
+               STRING WS-LOGNAME DELIMITED BY SPACE
+                   "/" DELIMITED BY SIZE
+                   WS-ENTRY-NAME DELIMITED BY SPACE
+                   X"00" DELIMITED BY SIZE
+                   INTO WS-FULL-PATH
+               END-STRING
+               CALL "CBL_DELETE_FILE" USING WS-FULL-PATH
+                   RETURNING WS-DELETE-STATUS
+               IF WS-DELETE-STATUS = 0
+                   ADD 1 TO WS-PURGED-COUNT
+               END-IF
+           END-IF
+           .
+       PURGE-ONE-ENTRY-EXIT.
+           EXIT.
