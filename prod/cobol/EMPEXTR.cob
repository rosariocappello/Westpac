@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEXTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO WS-EXTRACT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-EXTRACT-STATUS.
+           SELECT CONN-AUDIT-FILE ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC                 PIC X(80).
+       FD  CONN-AUDIT-FILE.
+       01  CONN-AUDIT-REC              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY SQLCRED.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY SQLAUDWS.
+
+       01  WS-EXTRACT-FILENAME          PIC X(256).
+       01  WS-EXTRACT-STATUS            PIC XX.
+           88  WS-EXTRACT-FILE-OK             VALUE "00".
+
+       01  DISPLAY-VARIABLES.
+           05  D-EMP-NAME                PIC X(10).
+           05  D-EMP-NUMBER              PIC -(4)9.
+           05  D-SALARY                  PIC -(4)9.99.
+           05  D-COMMISSION              PIC -(4)9.99.
+
+       01  WS-ROW-COUNT                  PIC 9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM CONNECT-TO-ORACLE
+           PERFORM WRITE-CONN-AUDIT
+           PERFORM OPEN-EXTRACT-FILE
+           PERFORM EXTRACT-EMP-ROWS
+           PERFORM CLOSE-EXTRACT-FILE
+
+           DISPLAY "EMPEXTR: " WS-ROW-COUNT " row(s) extracted to "
+               WS-EXTRACT-FILENAME
+
+           EXEC SQL
+               COMMIT WORK RELEASE
+           END-EXEC
+
+           stop run.
+
+       CONNECT-TO-ORACLE SECTION.
+           MOVE "mfuser" TO USERNAME-ARR
+           MOVE 6 TO USERNAME-LEN
+           MOVE "Welcome01" TO PASSWD-ARR
+           MOVE 9 TO PASSWD-LEN
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "EMPEXTR: CONNECT FAILED, SQLCODE: " SQLCODE
+               DISPLAY SQLERRMC
+               STOP RUN
+           END-IF
+           .
+       CONNECT-TO-ORACLE-EXIT.
+           EXIT.
+
+       OPEN-EXTRACT-FILE SECTION.
+      *    EMP-EXTRACT-FILE names the nightly extract output; it is
+      *    reconciled offline against LOGON's live employee queries.
+           MOVE SPACES TO WS-EXTRACT-FILENAME
+           DISPLAY "EMP-EXTRACT-FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-EXTRACT-FILENAME FROM ENVIRONMENT-VALUE
+           IF WS-EXTRACT-FILENAME = SPACES
+               MOVE "/tmp/emp_extract.csv" TO WS-EXTRACT-FILENAME
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-EXTRACT-FILE-OK
+               MOVE "EMPNO,ENAME,SAL,COMM" TO EXTRACT-REC
+               WRITE EXTRACT-REC
+           ELSE
+               DISPLAY "EMPEXTR: UNABLE TO OPEN EXTRACT FILE: "
+                   WS-EXTRACT-FILENAME
+               STOP RUN
+           END-IF
+           .
+       OPEN-EXTRACT-FILE-EXIT.
+           EXIT.
+
+       EXTRACT-EMP-ROWS SECTION.
+           EXEC SQL
+               DECLARE EMPXCURS CURSOR FOR
+                   SELECT EMPNO, ENAME, SAL, COMM
+                   FROM EMP
+           END-EXEC
+
+           EXEC SQL
+               OPEN EMPXCURS
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "EMPEXTR: UNABLE TO OPEN EMP CURSOR, SQLCODE: "
+                   SQLCODE
+               STOP RUN
+           END-IF
+
+           EXEC SQL
+               FETCH EMPXCURS
+                   INTO :EMP-NUMBER, :EMP-NAME, :SALARY,
+                       :COMMISSION:COMM-IND
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               PERFORM WRITE-EXTRACT-LINE
+               ADD 1 TO WS-ROW-COUNT
+               EXEC SQL
+                   FETCH EMPXCURS
+                       INTO :EMP-NUMBER, :EMP-NAME, :SALARY,
+                           :COMMISSION:COMM-IND
+               END-EXEC
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE EMPXCURS
+           END-EXEC
+           .
+       EXTRACT-EMP-ROWS-EXIT.
+           EXIT.
+
+       WRITE-EXTRACT-LINE SECTION.
+           MOVE EMP-NAME-ARR TO D-EMP-NAME
+           MOVE EMP-NUMBER TO D-EMP-NUMBER
+           MOVE SALARY TO D-SALARY
+           MOVE SPACES TO EXTRACT-REC
+
+           IF COMM-IND = -1
+               STRING
+                   D-EMP-NUMBER DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-EMP-NAME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   D-SALARY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   "NULL" DELIMITED BY SIZE
+                 INTO EXTRACT-REC
+               END-STRING
+           ELSE
+               MOVE COMMISSION TO D-COMMISSION
+               STRING
+                   D-EMP-NUMBER DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-EMP-NAME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   D-SALARY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-COMMISSION DELIMITED BY SIZE
+                 INTO EXTRACT-REC
+               END-STRING
+           END-IF
+
+           WRITE EXTRACT-REC
+           .
+       WRITE-EXTRACT-LINE-EXIT.
+           EXIT.
+
+       CLOSE-EXTRACT-FILE SECTION.
+           CLOSE EXTRACT-FILE
+           .
+       CLOSE-EXTRACT-FILE-EXIT.
+           EXIT.
+
+           COPY SQLAUDPR REPLACING ==PGM-NAME-TAG== BY =="EMPEXTR"==.
