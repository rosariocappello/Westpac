@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE                    PIC X.
+
+       01  WS-CONTINUE-SWITCH           PIC X VALUE "Y".
+           88  WS-CONTINUE                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL NOT WS-CONTINUE
+               PERFORM DISPLAY-MENU
+               PERFORM READ-CHOICE
+               PERFORM RUN-CHOICE
+           END-PERFORM
+
+           stop run.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY " "
+           DISPLAY "================================================="
+           DISPLAY " LOGON / QUERY UTILITY MENU"
+           DISPLAY "================================================="
+           DISPLAY " 1) LOGON      - employee query/update (Oracle)"
+           DISPLAY " 2) LOGONW     - employee query, retry on connect"
+           DISPLAY " 3) LOGONO     - employee query (remote32)"
+           DISPLAY " 4) logono     - employee query (ODBC, failover)"
+           DISPLAY " 5) dynquery   - ad hoc SQL query tool"
+           DISPLAY " 6) catalog    - table/column catalog browser"
+           DISPLAY " 7) static     - static SQL exercise program"
+           DISPLAY " 8) testconn   - connection test harness"
+           DISPLAY " Q) Quit"
+           DISPLAY "================================================="
+           DISPLAY "Selection: " WITH NO ADVANCING
+           .
+       DISPLAY-MENU-EXIT.
+           EXIT.
+
+       READ-CHOICE SECTION.
+           MOVE SPACE TO WS-CHOICE
+           ACCEPT WS-CHOICE
+           .
+       READ-CHOICE-EXIT.
+           EXIT.
+
+       RUN-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN "1"
+                   CALL "LOGON"
+               WHEN "2"
+                   CALL "logonw"
+               WHEN "3"
+                   CALL "LOGONO"
+               WHEN "4"
+                   CALL "logono"
+               WHEN "5"
+                   CALL "dynquery"
+               WHEN "6"
+                   CALL "catalog"
+               WHEN "7"
+                   CALL "static"
+               WHEN "8"
+                   CALL "testconn"
+               WHEN "Q"
+               WHEN "q"
+                   MOVE "N" TO WS-CONTINUE-SWITCH
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - TRY AGAIN."
+           END-EVALUATE
+           .
+       RUN-CHOICE-EXIT.
+           EXIT.
