@@ -1,24 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOGON.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-NUMBER-FILE ASSIGN TO WS-EMP-LIST-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-EMP-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CHECKPOINT-STATUS.
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CSV-STATUS.
+           SELECT CONN-AUDIT-FILE ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AUDIT-STATUS.
+           SELECT NULLCOMM-FILE ASSIGN TO WS-NULLCOMM-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-NULLCOMM-STATUS.
+           SELECT PRINT-REPORT-FILE ASSIGN TO WS-PRINT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-PRINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-NUMBER-FILE.
+       01  EMP-NUMBER-REC              PIC X(4).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC              PIC X(4).
+       FD  CSV-FILE.
+       01  CSV-REC                     PIC X(80).
+       FD  CONN-AUDIT-FILE.
+       01  CONN-AUDIT-REC              PIC X(200).
+       FD  NULLCOMM-FILE.
+       01  NULLCOMM-REC                PIC X(80).
+       FD  PRINT-REPORT-FILE.
+       01  PRINT-REC                   PIC X(132).
        WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 USERNAME PIC X(10) varying.
-       01 PASSWD PIC X(10) varying.
-       01 EMP-REC-VARS.
-         05 EMP-NAME PIC X(10) VARYING.
-         05 EMP-NUMBER PIC S9(4) COMP VALUE ZERO.
-         05 SALARY PIC S9(5)V99 COMP-3 VALUE ZERO.
-         05 COMMISSION PIC S9(5)V99 COMP-3 VALUE ZERO.
-         05 COMM-IND PIC S9(4) COMP VALUE ZERO.
+           COPY SQLCRED.
+       01 DEPT-NUMBER PIC S9(4) COMP VALUE ZERO.
            EXEC SQL END DECLARE SECTION END-EXEC.
            EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY SQLAUDWS.
        
        01 DISPLAY-VARIABLES.
          05 D-EMP-NAME PIC X(10).
          05 D-SALARY PIC Z(4)9.99.
          05 D-COMMISSION PIC Z(4)9.99.
+         05 D-DEPTNO PIC Z(3)9.
+         05 D-EMPNO PIC Z(3)9.
 
        01 D-TOTAL-QUERIED PIC 9(4) VALUE ZERO.
 
@@ -27,6 +57,54 @@
        01 ws-identifier PIC x(4) VALUE "HELP".
        01 ws-status-code pic x(4) comp-5 value zero.
 
+       01 ws-emp-list-filename     pic x(256).
+       01 ws-checkpoint-filename   pic x(256).
+       01 ws-emp-file-status       pic xx.
+         88 ws-emp-file-ok                value "00".
+         88 ws-emp-file-eof               value "10".
+       01 ws-checkpoint-status     pic xx.
+         88 ws-checkpoint-file-ok         value "00".
+       01 ws-batch-switch          pic x value "N".
+         88 ws-batch-mode                value "Y".
+       01 ws-batch-eof-switch      pic x value "N".
+         88 ws-batch-eof                  value "Y".
+       01 ws-restart-empno         pic s9(4) comp value zero.
+
+       01 ws-csv-filename          pic x(256).
+       01 ws-csv-status            pic xx.
+         88 ws-csv-file-ok                value "00".
+       01 ws-csv-switch            pic x value "N".
+         88 ws-csv-enabled                value "Y".
+
+       01 ws-nullcomm-filename     pic x(256).
+       01 ws-nullcomm-status       pic xx.
+         88 ws-nullcomm-file-ok           value "00".
+       01 ws-nullcomm-switch       pic x value "N".
+         88 ws-nullcomm-enabled           value "Y".
+       01 ws-nullcomm-count        pic 9(4) value zero.
+
+       01 ws-maint-choice          pic x.
+
+       01 ws-empno-input           pic x(4).
+       01 ws-empno-rjust           pic x(4).
+       01 ws-empno-trail-ct        pic 9 comp.
+       01 ws-empno-digit-ct        pic 9 comp.
+       01 ws-empno-valid-switch    pic x value "N".
+         88 ws-empno-valid               value "Y".
+
+       01 ws-print-filename        pic x(256).
+       01 ws-print-status          pic xx.
+         88 ws-print-file-ok              value "00".
+       01 ws-print-switch          pic x value "N".
+         88 ws-print-enabled              value "Y".
+       01 ws-print-lines-env       pic x(4).
+       01 ws-print-lines-num       pic 9(4).
+       01 ws-print-lines-per-page  pic 9(4) comp value 55.
+       01 ws-print-line-count      pic 9(4) comp value 0.
+       01 ws-print-page-no         pic 9(4) comp value 1.
+       01 ws-print-page-disp       pic z(3)9.
+       01 ws-print-date            pic 9(8).
+
        PROCEDURE DIVISION.
        BEGIN-PGM SECTION.
 
@@ -35,7 +113,11 @@
                               by reference     ws-identifier
                               returning        ws-status-code
 
-           ACCEPT EMP-NUMBER
+           PERFORM CHECK-BATCH-MODE
+           .
+           IF NOT ws-batch-mode
+               PERFORM ACCEPT-VALID-EMP-NUMBER
+           END-IF
            EXEC SQL
                WHENEVER SQLERROR DO PERFORM SQL-ERROR
            END-EXEC
@@ -64,44 +146,319 @@
                CONNECT :USERNAME IDENTIFIED BY :PASSWD
            END-EXEC
            .
+           PERFORM WRITE-CONN-AUDIT
+           .
            perform DISPLAY-INFO
 
            DISPLAY " "
            .
-           DISPLAY "EMPLOYEE    SALARY    COMMISSION" upon console
+           DISPLAY "EMPLOYEE    SALARY    COMMISSION    DEPT" upon
+               console
+           .
+           DISPLAY "--------    ------    ----------    ----" upon
+               console
            .
-           DISPLAY "--------    ------    ----------" upon console
+           PERFORM OPEN-CSV-FILE
+           .
+           PERFORM OPEN-NULLCOMM-FILE
+           .
+           PERFORM OPEN-PRINT-FILE
            .
 
        LOGON-EXIT.
            EXIT
            .
 
+       OPEN-CSV-FILE SECTION.
+      *    A populated EMPCSV environment variable names a file to
+      *    receive the same EMPLOYEE/SALARY/COMMISSION rows shown
+      *    by DISPLAY-LINE, in comma-delimited form.
+           MOVE SPACES TO WS-CSV-FILENAME
+           .
+           DISPLAY "EMPCSV" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT WS-CSV-FILENAME FROM ENVIRONMENT-VALUE
+           .
+           IF WS-CSV-FILENAME NOT = SPACES
+               OPEN OUTPUT CSV-FILE
+               IF ws-csv-file-ok
+                   SET ws-csv-enabled TO TRUE
+                   MOVE "EMPLOYEE,SALARY,COMMISSION,DEPT" TO CSV-REC
+                   WRITE CSV-REC
+               ELSE
+                   DISPLAY "UNABLE TO OPEN CSV FILE: " WS-CSV-FILENAME
+               END-IF
+           END-IF
+           .
+       OPEN-CSV-FILE-EXIT.
+           EXIT.
+           .
+
+       OPEN-NULLCOMM-FILE SECTION.
+      *    A populated NULLCOMMRPT environment variable names a file
+      *    to receive one line per employee queried with a NULL
+      *    COMMISSION, for follow-up by payroll.
+           MOVE SPACES TO WS-NULLCOMM-FILENAME
+           .
+           DISPLAY "NULLCOMMRPT" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT WS-NULLCOMM-FILENAME FROM ENVIRONMENT-VALUE
+           .
+           IF WS-NULLCOMM-FILENAME NOT = SPACES
+               OPEN OUTPUT NULLCOMM-FILE
+               IF ws-nullcomm-file-ok
+                   SET ws-nullcomm-enabled TO TRUE
+                   MOVE "EMPLOYEE,EMPNO,DEPT" TO NULLCOMM-REC
+                   WRITE NULLCOMM-REC
+               ELSE
+                   DISPLAY "UNABLE TO OPEN NULLCOMM FILE: "
+                       WS-NULLCOMM-FILENAME
+               END-IF
+           END-IF
+           .
+       OPEN-NULLCOMM-FILE-EXIT.
+           EXIT.
+           .
+
+       OPEN-PRINT-FILE SECTION.
+      *    A populated EMPPRT environment variable names a file to
+      *    receive a paginated, printer-ready listing of the same
+      *    EMPLOYEE/SALARY/COMMISSION rows shown by DISPLAY-LINE,
+      *    with a repeated page header and a form feed between pages.
+      *    EMPPRT-LINES overrides the default page depth of 55 lines.
+           MOVE SPACES TO WS-PRINT-FILENAME
+           .
+           DISPLAY "EMPPRT" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT WS-PRINT-FILENAME FROM ENVIRONMENT-VALUE
+           .
+           IF WS-PRINT-FILENAME NOT = SPACES
+               OPEN OUTPUT PRINT-REPORT-FILE
+               IF ws-print-file-ok
+                   SET ws-print-enabled TO TRUE
+                   MOVE SPACES TO WS-PRINT-LINES-ENV
+                   DISPLAY "EMPPRT-LINES" UPON ENVIRONMENT-NAME
+                   ACCEPT WS-PRINT-LINES-ENV FROM ENVIRONMENT-VALUE
+                   IF WS-PRINT-LINES-ENV NOT = SPACES
+                       MOVE ZERO TO WS-PRINT-LINES-NUM
+                       DISPLAY "EMPPRT-LINES" UPON ENVIRONMENT-NAME
+                       ACCEPT WS-PRINT-LINES-NUM FROM ENVIRONMENT-VALUE
+                       IF WS-PRINT-LINES-NUM IS NUMERIC
+                       AND WS-PRINT-LINES-NUM > 0
+                           MOVE WS-PRINT-LINES-NUM
+                               TO WS-PRINT-LINES-PER-PAGE
+                       END-IF
+                   END-IF
+                   PERFORM WRITE-PRINT-HEADER
+               ELSE
+                   DISPLAY "UNABLE TO OPEN PRINT REPORT FILE: "
+                       WS-PRINT-FILENAME
+               END-IF
+           END-IF
+           .
+       OPEN-PRINT-FILE-EXIT.
+           EXIT.
+           .
+
        QUERY-LOOP SECTION.
+           PERFORM CHECK-BATCH-MODE
+           .
+           IF ws-batch-mode
+               PERFORM BATCH-QUERY-LOOP
+               GO TO QUERY-LOOP-EXIT
+           END-IF
+           .
            DISPLAY " "  upon console
            .
-           DISPLAY "ENTER EMP NUMBER (0 TO QUIT): "  upon console       
+           DISPLAY "ENTER EMP NUMBER (0 TO QUIT): "  upon console
            .
-           
-           ACCEPT EMP-NUMBER
+
+           PERFORM ACCEPT-VALID-EMP-NUMBER
            IF (EMP-NUMBER = 0)
                PERFORM SIGN-OFF
            END-IF
            .
-           
+
            perform until EMP-NUMBER = 0
-            
+
                perform get-employee-info
                DISPLAY " "  upon console
                DISPLAY "ENTER EMP NUMBER (0 TO QUIT): "   upon console
-               ACCEPT EMP-NUMBER
-               
+               PERFORM ACCEPT-VALID-EMP-NUMBER
+
            end-perform.
-           
-       QUERY-LOOP-exit.  
+
+       QUERY-LOOP-exit.
              exit.
            .
-           
+
+       ACCEPT-VALID-EMP-NUMBER SECTION.
+      *    Re-prompts until an unsigned numeric EMP NUMBER is entered,
+      *    so a stray letter or punctuation mark can't reach the SQL
+      *    queries keyed on EMP-NUMBER.
+           MOVE "N" TO WS-EMPNO-VALID-SWITCH
+           .
+           perform until WS-EMPNO-VALID
+               ACCEPT WS-EMPNO-INPUT
+      *        ACCEPT left-justifies and space-pads WS-EMPNO-INPUT,
+      *        so an entry shorter than 4 digits (including "0" to
+      *        quit) must be right-justified and zero-filled before
+      *        the class test, or IS NUMERIC rejects it outright.
+               MOVE ZERO TO WS-EMPNO-TRAIL-CT
+               INSPECT WS-EMPNO-INPUT
+                   TALLYING WS-EMPNO-TRAIL-CT FOR TRAILING SPACE
+               COMPUTE WS-EMPNO-DIGIT-CT = 4 - WS-EMPNO-TRAIL-CT
+               IF WS-EMPNO-DIGIT-CT = 0
+                   DISPLAY "INVALID EMP NUMBER - NUMERIC ONLY:"
+                       upon console
+               ELSE
+                   MOVE ZEROS TO WS-EMPNO-RJUST
+                   MOVE WS-EMPNO-INPUT(1:WS-EMPNO-DIGIT-CT)
+                       TO WS-EMPNO-RJUST(5 - WS-EMPNO-DIGIT-CT:
+                                         WS-EMPNO-DIGIT-CT)
+                   IF WS-EMPNO-RJUST IS NUMERIC
+                       MOVE WS-EMPNO-RJUST TO EMP-NUMBER
+                       SET WS-EMPNO-VALID TO TRUE
+                   ELSE
+                       DISPLAY "INVALID EMP NUMBER - NUMERIC ONLY:"
+                           upon console
+                   END-IF
+               END-IF
+           end-perform
+           .
+       ACCEPT-VALID-EMP-NUMBER-EXIT.
+           EXIT.
+           .
+
+       CHECK-BATCH-MODE SECTION.
+      *    A populated EMPLIST environment variable switches
+      *    QUERY-LOOP from interactive ACCEPT to reading
+      *    EMP-NUMBER values from that file, one per line.
+           MOVE SPACES TO WS-EMP-LIST-FILENAME
+           .
+           DISPLAY "EMPLIST" UPON ENVIRONMENT-NAME
+           .
+           ACCEPT WS-EMP-LIST-FILENAME FROM ENVIRONMENT-VALUE
+           .
+           IF WS-EMP-LIST-FILENAME NOT = SPACES
+               SET ws-batch-mode TO TRUE
+               STRING WS-EMP-LIST-FILENAME DELIMITED BY SPACE
+                      ".ckp" DELIMITED BY SIZE
+                 INTO WS-CHECKPOINT-FILENAME
+               END-STRING
+           END-IF
+           .
+       CHECK-BATCH-MODE-EXIT.
+           EXIT.
+           .
+
+       BATCH-QUERY-LOOP SECTION.
+           PERFORM READ-CHECKPOINT
+           .
+           OPEN INPUT EMP-NUMBER-FILE
+           .
+           IF NOT ws-emp-file-ok
+               DISPLAY "UNABLE TO OPEN EMP NUMBER FILE: "
+                   WS-EMP-LIST-FILENAME
+               GO TO BATCH-QUERY-LOOP-EXIT
+           END-IF
+           .
+           IF ws-restart-empno NOT = ZERO
+               DISPLAY "RESTARTING AFTER EMP NUMBER " ws-restart-empno
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF
+           .
+           PERFORM READ-NEXT-BATCH-EMPNO
+           .
+           PERFORM UNTIL ws-batch-eof
+               PERFORM get-employee-info
+               PERFORM WRITE-CHECKPOINT
+               PERFORM READ-NEXT-BATCH-EMPNO
+           END-PERFORM
+           .
+           CLOSE EMP-NUMBER-FILE
+           .
+      *    The batch ran to completion with no interruption, so the
+      *    checkpoint no longer applies - clear it, or the next
+      *    normal run would wrongly treat this run's last EMP-NUMBER
+      *    as a crash-recovery restart point and skip ahead.
+           PERFORM CLEAR-CHECKPOINT
+           .
+       BATCH-QUERY-LOOP-EXIT.
+           EXIT.
+           .
+
+       SKIP-TO-RESTART-POINT SECTION.
+           PERFORM READ-NEXT-BATCH-EMPNO
+           PERFORM UNTIL ws-batch-eof
+                   OR EMP-NUMBER = ws-restart-empno
+               PERFORM READ-NEXT-BATCH-EMPNO
+           END-PERFORM
+           .
+       SKIP-TO-RESTART-POINT-EXIT.
+           EXIT.
+           .
+
+       READ-NEXT-BATCH-EMPNO SECTION.
+           READ EMP-NUMBER-FILE
+               AT END
+                   SET ws-batch-eof TO TRUE
+               NOT AT END
+                   MOVE EMP-NUMBER-REC TO EMP-NUMBER
+           END-READ
+           .
+       READ-NEXT-BATCH-EMPNO-EXIT.
+           EXIT.
+           .
+
+       READ-CHECKPOINT SECTION.
+           MOVE ZERO TO ws-restart-empno
+           .
+           OPEN INPUT CHECKPOINT-FILE
+           .
+           IF ws-checkpoint-file-ok
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO ws-restart-empno
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       READ-CHECKPOINT-EXIT.
+           EXIT.
+           .
+
+       CLEAR-CHECKPOINT SECTION.
+      *    Truncates the checkpoint file to empty so READ-CHECKPOINT
+      *    finds nothing and leaves ws-restart-empno at zero on the
+      *    next run.
+           OPEN OUTPUT CHECKPOINT-FILE
+           .
+           CLOSE CHECKPOINT-FILE
+           .
+           MOVE ZERO TO ws-restart-empno
+           .
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+           .
+
+       WRITE-CHECKPOINT SECTION.
+      *    Record the last EMP-NUMBER successfully processed so a
+      *    rerun of the batch can restart past this point.
+           OPEN OUTPUT CHECKPOINT-FILE
+           .
+           MOVE EMP-NUMBER TO CHECKPOINT-REC
+           .
+           WRITE CHECKPOINT-REC
+           .
+           CLOSE CHECKPOINT-FILE
+           .
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+           .
+
        get-employee-info section.
            
            MOVE SPACES TO EMP-NAME-ARR
@@ -110,14 +467,18 @@
            .
 
             EXEC SQL
-               SELECT ENAME, SAL, COMM
-               INTO :EMP-NAME, :SALARY, :COMMISSION:COMM-IND
+               SELECT ENAME, SAL, COMM, DEPTNO
+               INTO :EMP-NAME, :SALARY, :COMMISSION:COMM-IND,
+                   :DEPT-NUMBER
                FROM EMP
                WHERE EMPNO = :EMP-NUMBER
             END-EXEC
            .
-           if sqlcode = 0 
+           if sqlcode = 0
                PERFORM DISPLAY-LINE
+               IF NOT ws-batch-mode
+                   PERFORM MAINTAIN-EMPLOYEE
+               END-IF
            else
                DISPLAY "NOT A VALID EMPLOYEE NUMBER - TRY AGAIN."
            end-if
@@ -128,12 +489,66 @@
            EXIT
            .
 
+       MAINTAIN-EMPLOYEE SECTION.
+      *    Lets the operator correct the SALARY or COMMISSION just
+      *    displayed for EMP-NUMBER without leaving this program.
+           DISPLAY " "
+           .
+           DISPLAY "UPDATE SALARY OR COMMISSION? (S/C/N): "
+               WITH NO ADVANCING
+           .
+           ACCEPT ws-maint-choice
+           .
+           EVALUATE ws-maint-choice
+               WHEN "S"
+               WHEN "s"
+                   DISPLAY "ENTER NEW SALARY: " WITH NO ADVANCING
+                   ACCEPT SALARY
+                   EXEC SQL
+                       UPDATE EMP SET SAL = :SALARY
+                           WHERE EMPNO = :EMP-NUMBER
+                   END-EXEC
+                   PERFORM DISPLAY-UPDATE-RESULT
+               WHEN "C"
+               WHEN "c"
+                   DISPLAY "ENTER NEW COMMISSION: " WITH NO ADVANCING
+                   ACCEPT COMMISSION
+                   EXEC SQL
+                       UPDATE EMP SET COMM = :COMMISSION
+                           WHERE EMPNO = :EMP-NUMBER
+                   END-EXEC
+                   PERFORM DISPLAY-UPDATE-RESULT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       MAINTAIN-EMPLOYEE-EXIT.
+           EXIT.
+           .
+
+       DISPLAY-UPDATE-RESULT SECTION.
+           IF SQLCODE = 0
+               EXEC SQL
+                   COMMIT WORK
+               END-EXEC
+               DISPLAY "UPDATE SUCCESSFUL."
+           ELSE
+               DISPLAY "UPDATE FAILED - SQLCODE = " SQLCODE
+           END-IF
+           .
+       DISPLAY-UPDATE-RESULT-EXIT.
+           EXIT.
+           .
+
        SIGN-OFF SECTION.
            DISPLAY " "
            .
 
            DISPLAY "TOTAL NUMBER QUERIED WAS ", D-TOTAL-QUERIED, "."
            .
+           DISPLAY "TOTAL NUMBER WITH NULL COMMISSION WAS ",
+               ws-nullcomm-count, "."
+           .
            DISPLAY "HAVE A GOOD DAY."
            .
            DISPLAY " "
@@ -142,9 +557,24 @@
                COMMIT WORK RELEASE
            END-EXEC
            .
+           IF ws-csv-enabled
+               CLOSE CSV-FILE
+           END-IF
+           .
+           IF ws-nullcomm-enabled
+               CLOSE NULLCOMM-FILE
+           END-IF
+           .
+           IF ws-print-enabled
+               PERFORM WRITE-PRINT-FOOTER
+               CLOSE PRINT-REPORT-FILE
+           END-IF
+           .
            GOBACK.
            .
 
+           COPY SQLAUDPR REPLACING ==PGM-NAME-TAG== BY =="LOGON"==.
+
        SQL-ERROR SECTION.
            EXEC SQL
                WHENEVER SQLERROR CONTINUE
@@ -187,14 +617,189 @@
            .
            MOVE SALARY TO D-SALARY
            .
+           MOVE DEPT-NUMBER TO D-DEPTNO
+           .
            IF COMM-IND = -1
-               DISPLAY D-EMP-NAME, D-SALARY, "          NULL"
+               DISPLAY D-EMP-NAME, D-SALARY, "          NULL    ",
+                   D-DEPTNO
+               ADD 1 TO ws-nullcomm-count
+               IF ws-nullcomm-enabled
+                   PERFORM WRITE-NULLCOMM-LINE
+               END-IF
            ELSE
                MOVE COMMISSION TO D-COMMISSION
-               DISPLAY D-EMP-NAME, D-SALARY, "      ", D-COMMISSION
+               DISPLAY D-EMP-NAME, D-SALARY, "      ", D-COMMISSION,
+                   "    ", D-DEPTNO
            END-IF
            .
+           IF ws-csv-enabled
+               PERFORM WRITE-CSV-LINE
+           END-IF
+           .
+           IF ws-print-enabled
+               PERFORM WRITE-PRINT-LINE
+           END-IF
            .
        DISPLAY-LINE-EXIT.
            EXIT
            .
+
+       WRITE-CSV-LINE SECTION.
+           MOVE SPACES TO CSV-REC
+           .
+           IF COMM-IND = -1
+               STRING
+                   D-EMP-NAME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   D-SALARY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   "NULL" DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-DEPTNO DELIMITED BY SIZE
+                 INTO CSV-REC
+               END-STRING
+           ELSE
+               STRING
+                   D-EMP-NAME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   D-SALARY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-COMMISSION DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   D-DEPTNO DELIMITED BY SIZE
+                 INTO CSV-REC
+               END-STRING
+           END-IF
+           .
+           WRITE CSV-REC
+           .
+       WRITE-CSV-LINE-EXIT.
+           EXIT.
+           .
+
+       WRITE-NULLCOMM-LINE SECTION.
+           MOVE SPACES TO NULLCOMM-REC
+           .
+           MOVE EMP-NUMBER TO D-EMPNO
+           .
+           STRING
+               D-EMP-NAME DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               D-EMPNO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               D-DEPTNO DELIMITED BY SIZE
+             INTO NULLCOMM-REC
+           END-STRING
+           .
+           WRITE NULLCOMM-REC
+           .
+       WRITE-NULLCOMM-LINE-EXIT.
+           EXIT.
+           .
+
+       WRITE-PRINT-HEADER SECTION.
+      *    Ejects to a new page (leading form-feed byte) and writes
+      *    the report title, date and page number followed by the
+      *    same column headings shown on the console.
+           ACCEPT ws-print-date FROM DATE YYYYMMDD
+           .
+           MOVE ws-print-page-no TO ws-print-page-disp
+           .
+           MOVE SPACES TO PRINT-REC
+           .
+           MOVE X"0C" TO PRINT-REC(1:1)
+           .
+           WRITE PRINT-REC
+           .
+           MOVE SPACES TO PRINT-REC
+           .
+           STRING
+               "EMPLOYEE LISTING" DELIMITED BY SIZE
+               "     DATE: " DELIMITED BY SIZE
+               ws-print-date DELIMITED BY SIZE
+               "     PAGE: " DELIMITED BY SIZE
+               ws-print-page-disp DELIMITED BY SIZE
+             INTO PRINT-REC
+           END-STRING
+           .
+           WRITE PRINT-REC
+           .
+           MOVE SPACES TO PRINT-REC
+           .
+           WRITE PRINT-REC
+           .
+           MOVE "EMPLOYEE    SALARY    COMMISSION    DEPT" TO PRINT-REC
+           .
+           WRITE PRINT-REC
+           .
+           MOVE "--------    ------    ----------    ----" TO PRINT-REC
+           .
+           WRITE PRINT-REC
+           .
+           MOVE 0 TO ws-print-line-count
+           .
+           ADD 1 TO ws-print-page-no
+           .
+       WRITE-PRINT-HEADER-EXIT.
+           EXIT.
+           .
+
+       WRITE-PRINT-LINE SECTION.
+      *    The first header is written once from OPEN-PRINT-FILE
+      *    right after the page size is finalized; from here on a
+      *    new header is only needed once the current page fills up.
+           IF ws-print-line-count >= ws-print-lines-per-page
+               PERFORM WRITE-PRINT-HEADER
+           END-IF
+           .
+           MOVE SPACES TO PRINT-REC
+           .
+           IF COMM-IND = -1
+               STRING
+                   D-EMP-NAME DELIMITED BY SPACE
+                   "    " DELIMITED BY SIZE
+                   D-SALARY DELIMITED BY SIZE
+                   "          NULL    " DELIMITED BY SIZE
+                   D-DEPTNO DELIMITED BY SIZE
+                 INTO PRINT-REC
+               END-STRING
+           ELSE
+               STRING
+                   D-EMP-NAME DELIMITED BY SPACE
+                   "    " DELIMITED BY SIZE
+                   D-SALARY DELIMITED BY SIZE
+                   "      " DELIMITED BY SIZE
+                   D-COMMISSION DELIMITED BY SIZE
+                   "    " DELIMITED BY SIZE
+                   D-DEPTNO DELIMITED BY SIZE
+                 INTO PRINT-REC
+               END-STRING
+           END-IF
+           .
+           WRITE PRINT-REC
+           .
+           ADD 1 TO ws-print-line-count
+           .
+       WRITE-PRINT-LINE-EXIT.
+           EXIT.
+           .
+
+       WRITE-PRINT-FOOTER SECTION.
+           MOVE SPACES TO PRINT-REC
+           .
+           WRITE PRINT-REC
+           .
+           MOVE SPACES TO PRINT-REC
+           .
+           STRING
+               "TOTAL NUMBER QUERIED WAS " DELIMITED BY SIZE
+               D-TOTAL-QUERIED DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+             INTO PRINT-REC
+           END-STRING
+           .
+           WRITE PRINT-REC
+           .
+       WRITE-PRINT-FOOTER-EXIT.
+           EXIT.
+           .
