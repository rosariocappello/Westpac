@@ -2,60 +2,296 @@
        PROGRAM-ID. MFABEND.
 
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABEND-LOG-FILE ASSIGN TO WS-LOG-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ABEND-LOG-FILE.
+       01  ABEND-LOG-REC                 PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  C                             pic 9.
-       01  flags                         pic x(4) comp-5 value 0. 
-       01  status-code                   pic x(4) comp-5 value 0. 
-       01  process                       pic x(4) comp-5 value 0. 
-       01  ws-process                    pic x(4) comp-5 value 0. 
-       01  filename                      pic x(256). 
-       01  stackdump-name                pic x(256). 
-       01  ABDCODE                       PIC S9(9) BINARY.       
-       01  RESCODE                       PIC S9(9) BINARY.            
-       01  TIMING                        PIC S9(9) BINARY.   
+       01  flags                         pic x(4) comp-5 value 0.
+       01  status-code                   pic x(4) comp-5 value 0.
+       01  process                       pic x(4) comp-5 value 0.
+       01  ws-process                    pic x(4) comp-5 value 0.
+       01  filename                      pic x(256).
+       01  stackdump-name                pic x(256).
+       01  ABDCODE                       PIC S9(9) BINARY.
+       01  RESCODE                       PIC S9(9) BINARY.
+       01  TIMING                        PIC S9(9) BINARY.
        01  WS-LOGNAME                    pic x(256).
-       01  ws-return-code                pic x(4) comp-5 value 0. 
-
-       PROCEDURE DIVISION.          
- 
-            display 'LOGDIR'
-                 upon environment-name
-            accept WS-LOGNAME
-                 from environment-value
-
-            move space to filename
-            string  ws-logname  delimited by space
-                    "/" delimited by size 
-                    "MFABEND.%d.%f.%p.%t"  delimited by size 
-                     x"00"delimited by size 
-              into filename
-            end-string.
-
-            move space to stackdump-name
-            string  ws-logname  delimited by space
-                    "/" delimited by size 
-                    "MFABEND_Stack.%d.%f.%p.%t"  delimited by size      
-                     x"00"delimited by size 
-              into stackdump-name
-            end-string.
-
-
-           call "CBL_CREATE_CORE" using by value flags 
-                                       by value process    
+       01  ws-return-code                pic x(4) comp-5 value 0.
+
+       01  WS-ABDCODE-ENV                PIC X(9).
+       01  WS-ABDCODE-NUM                PIC 9(9).
+       01  WS-ABDCODE-VALUE              PIC S9(9) BINARY VALUE 1.
+
+       01  WS-FAILING-PGM                PIC X(20).
+       01  WS-REASON-TEXT                PIC X(80).
+       01  WS-ABEND-LOG-BUF              PIC X(200).
+       01  WS-ABEND-LOG-TRAIL-CT         PIC 9(3) COMP.
+       01  WS-ABEND-LOG-LEN              PIC 9(3) COMP.
+
+       01  WS-ALERT-CMD                  PIC X(256).
+       01  WS-ALERT-SWITCH               PIC X VALUE "N".
+           88  WS-ALERT-ENABLED                VALUE "Y".
+
+       01  WS-LOG-FILENAME               PIC X(300).
+       01  WS-LOG-STATUS                 PIC XX.
+           88  WS-LOG-FILE-OK                  VALUE "00".
+       01  WS-LOG-SWITCH                 PIC X VALUE "N".
+           88  WS-LOG-ENABLED                  VALUE "Y".
+       01  WS-ABEND-DATE                 PIC 9(8).
+       01  WS-ABEND-TIME                 PIC 9(8).
+       01  WS-ABDCODE-DISP               PIC -(9)9.
+
+       01  WS-DU-DIR-MASK                PIC X(256).
+       01  WS-DU-DIR-HANDLE              PIC X(4) COMP-5 VALUE 0.
+       01  WS-DU-DIR-STATUS              PIC X(4) COMP-5.
+       01  WS-DU-DIR-ENTRY.
+           05  WS-DU-ENTRY-NAME          PIC X(256).
+           05  WS-DU-ENTRY-SIZE          PIC 9(9) COMP-5.
+           05  WS-DU-ENTRY-DATE          PIC 9(8).
+           05  WS-DU-ENTRY-TIME          PIC 9(8).
+       01  WS-DU-FILE-COUNT              PIC 9(9) COMP-5 VALUE 0.
+       01  WS-DU-TOTAL-BYTES             PIC 9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM RESOLVE-LOGDIR
+           PERFORM RESOLVE-ABDCODE
+           PERFORM RESOLVE-FAILING-PGM
+           PERFORM RESOLVE-REASON
+           PERFORM BUILD-DUMP-FILENAMES
+           PERFORM CREATE-DUMPS
+
+           MOVE WS-ABDCODE-VALUE TO ABDCODE.
+           PERFORM WRITE-ABEND-LOG
+           PERFORM RAISE-ALERT
+           PERFORM DISK-USAGE-REPORT
+
+           MOVE 0 TO TIMING.
+           CALL "CEE3ABD" USING ABDCODE , TIMING.
+
+           stop run.
+
+       RESOLVE-LOGDIR SECTION.
+           display 'LOGDIR'
+                upon environment-name
+           accept WS-LOGNAME
+                from environment-value
+           IF WS-LOGNAME = SPACES
+               DISPLAY "MFABEND: LOGDIR not set, defaulting to /tmp"
+               MOVE "/tmp" TO WS-LOGNAME
+           END-IF
+           .
+       RESOLVE-LOGDIR-EXIT.
+           EXIT.
+
+       RESOLVE-ABDCODE SECTION.
+      *    MFABEND-ABDCODE optionally overrides the abend code
+      *    passed to CEE3ABD; it defaults to 0001 when unset.
+           MOVE SPACES TO WS-ABDCODE-ENV
+           DISPLAY "MFABEND-ABDCODE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ABDCODE-ENV FROM ENVIRONMENT-VALUE
+           MOVE 1 TO WS-ABDCODE-VALUE
+           IF WS-ABDCODE-ENV NOT = SPACES
+               MOVE ZERO TO WS-ABDCODE-NUM
+               DISPLAY "MFABEND-ABDCODE" UPON ENVIRONMENT-NAME
+               ACCEPT WS-ABDCODE-NUM FROM ENVIRONMENT-VALUE
+               IF WS-ABDCODE-NUM IS NUMERIC
+                   MOVE WS-ABDCODE-NUM TO WS-ABDCODE-VALUE
+               END-IF
+           END-IF
+           .
+       RESOLVE-ABDCODE-EXIT.
+           EXIT.
+
+       RESOLVE-FAILING-PGM SECTION.
+      *    MFABEND-PGM optionally names the program that abended, so
+      *    it can be recorded in MFABEND.log; this program is run
+      *    standalone (via the CEE3ABD abend exit, not CALLed as a
+      *    subprogram) so there is no caller to pass the name through
+      *    a LINKAGE SECTION parameter - it comes in the same way
+      *    every other MFABEND-* setting does. Left blank when unset.
+           MOVE SPACES TO WS-FAILING-PGM
+           DISPLAY "MFABEND-PGM" UPON ENVIRONMENT-NAME
+           ACCEPT WS-FAILING-PGM FROM ENVIRONMENT-VALUE
+           .
+       RESOLVE-FAILING-PGM-EXIT.
+           EXIT.
+
+       RESOLVE-REASON SECTION.
+      *    MFABEND-REASON optionally supplies free-text describing
+      *    why the abend was raised, for the log line. Left blank
+      *    when unset.
+           MOVE SPACES TO WS-REASON-TEXT
+           DISPLAY "MFABEND-REASON" UPON ENVIRONMENT-NAME
+           ACCEPT WS-REASON-TEXT FROM ENVIRONMENT-VALUE
+           .
+       RESOLVE-REASON-EXIT.
+           EXIT.
+
+       BUILD-DUMP-FILENAMES SECTION.
+           move space to filename
+           string  ws-logname  delimited by space
+                   "/" delimited by size
+                   "MFABEND.%d.%f.%p.%t"  delimited by size
+                    x"00"delimited by size
+             into filename
+           end-string.
+
+           move space to stackdump-name
+           string  ws-logname  delimited by space
+                   "/" delimited by size
+                   "MFABEND_Stack.%d.%f.%p.%t"  delimited by size
+                    x"00"delimited by size
+             into stackdump-name
+           end-string
+           .
+       BUILD-DUMP-FILENAMES-EXIT.
+           EXIT.
+
+       CREATE-DUMPS SECTION.
+           call "CBL_CREATE_CORE" using by value flags
+                                       by value process
                                        by reference filename
                              returning status-code
 
 
-            call "CBL_CREATE_STACKDUMP" using by value flags
-                                              by value process
-                                            by reference stackdump-name
-                                 returning status-code
+           call "CBL_CREATE_STACKDUMP" using by value flags
+                                             by value process
+                                           by reference stackdump-name
+                                returning status-code
+           .
+       CREATE-DUMPS-EXIT.
+           EXIT.
+
+       WRITE-ABEND-LOG SECTION.
+      *    Append a structured event line (date, time, abend code and
+      *    dump file names) to MFABEND.log in LOGDIR, one line per
+      *    abend, so dumps can be correlated after the fact.
+           MOVE SPACES TO WS-LOG-FILENAME
+           STRING WS-LOGNAME DELIMITED BY SPACE
+               "/MFABEND.log" DELIMITED BY SIZE
+               INTO WS-LOG-FILENAME
+           END-STRING
+           OPEN EXTEND ABEND-LOG-FILE
+           IF NOT WS-LOG-FILE-OK
+               OPEN OUTPUT ABEND-LOG-FILE
+           END-IF
+           IF WS-LOG-FILE-OK
+               SET WS-LOG-ENABLED TO TRUE
+               ACCEPT WS-ABEND-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-ABEND-TIME FROM TIME
+               MOVE ABDCODE TO WS-ABDCODE-DISP
+               MOVE SPACES TO ABEND-LOG-REC
+               STRING
+                   WS-ABEND-DATE DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   WS-ABEND-TIME DELIMITED SIZE
+                   " ABDCODE=" DELIMITED SIZE
+                   WS-ABDCODE-DISP DELIMITED SIZE
+                   " CORE=" DELIMITED SIZE
+                   FILENAME DELIMITED BY SPACE
+                   " STACK=" DELIMITED SIZE
+                   STACKDUMP-NAME DELIMITED BY SPACE
+                   INTO ABEND-LOG-REC
+               END-STRING
+               IF WS-FAILING-PGM NOT = SPACES
+                   MOVE ABEND-LOG-REC TO WS-ABEND-LOG-BUF
+                   MOVE ZERO TO WS-ABEND-LOG-TRAIL-CT
+                   INSPECT WS-ABEND-LOG-BUF
+                       TALLYING WS-ABEND-LOG-TRAIL-CT
+                       FOR TRAILING SPACE
+                   COMPUTE WS-ABEND-LOG-LEN =
+                       200 - WS-ABEND-LOG-TRAIL-CT
+                   MOVE SPACES TO ABEND-LOG-REC
+                   STRING
+                       WS-ABEND-LOG-BUF(1:WS-ABEND-LOG-LEN)
+                           DELIMITED SIZE
+                       " PGM=" DELIMITED SIZE
+                       WS-FAILING-PGM DELIMITED BY SPACE
+                       INTO ABEND-LOG-REC
+                   END-STRING
+               END-IF
+               IF WS-REASON-TEXT NOT = SPACES
+                   MOVE ABEND-LOG-REC TO WS-ABEND-LOG-BUF
+                   MOVE ZERO TO WS-ABEND-LOG-TRAIL-CT
+                   INSPECT WS-ABEND-LOG-BUF
+                       TALLYING WS-ABEND-LOG-TRAIL-CT
+                       FOR TRAILING SPACE
+                   COMPUTE WS-ABEND-LOG-LEN =
+                       200 - WS-ABEND-LOG-TRAIL-CT
+                   MOVE SPACES TO ABEND-LOG-REC
+                   STRING
+                       WS-ABEND-LOG-BUF(1:WS-ABEND-LOG-LEN)
+                           DELIMITED SIZE
+                       " REASON=" DELIMITED SIZE
+                       WS-REASON-TEXT DELIMITED BY SPACE
+                       INTO ABEND-LOG-REC
+                   END-STRING
+               END-IF
+               WRITE ABEND-LOG-REC
+               CLOSE ABEND-LOG-FILE
+           ELSE
+               DISPLAY "UNABLE TO OPEN ABEND LOG: " WS-LOG-FILENAME
+           END-IF
+           .
+       WRITE-ABEND-LOG-EXIT.
+           EXIT.
 
-                MOVE 0001 TO ABDCODE.
-                MOVE 0 TO TIMING.
-                CALL "CEE3ABD" USING ABDCODE , TIMING.
+       RAISE-ALERT SECTION.
+      *    MFABEND-ALERT-CMD optionally names a program to CALL with
+      *    the abend code and LOGDIR so an external paging/alerting
+      *    tool can be triggered; left unset, no call-out is made.
+           MOVE SPACES TO WS-ALERT-CMD
+           DISPLAY "MFABEND-ALERT-CMD" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ALERT-CMD FROM ENVIRONMENT-VALUE
+           IF WS-ALERT-CMD NOT = SPACES
+               SET WS-ALERT-ENABLED TO TRUE
+               CALL WS-ALERT-CMD USING WS-ABDCODE-VALUE,
+                   WS-LOGNAME
+               ON EXCEPTION
+                   DISPLAY "UNABLE TO RUN ALERT CALL-OUT: "
+                       WS-ALERT-CMD
+               END-CALL
+           END-IF
+           .
+       RAISE-ALERT-EXIT.
+           EXIT.
 
-           stop run.
\ No newline at end of file
+       DISK-USAGE-REPORT SECTION.
+      *    Sweeps LOGDIR for MFABEND's dump/log files and reports how
+      *    many there are and how much space they occupy, so an
+      *    operator can judge whether MFPURGE needs to run sooner.
+           MOVE 0 TO WS-DU-FILE-COUNT
+           MOVE 0 TO WS-DU-TOTAL-BYTES
+           MOVE SPACES TO WS-DU-DIR-MASK
+           STRING WS-LOGNAME DELIMITED BY SPACE
+               "/MFABEND*" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-DU-DIR-MASK
+           END-STRING
+           MOVE 0 TO WS-DU-DIR-HANDLE
+           CALL "CBL_DIR_SCAN" USING WS-DU-DIR-MASK, WS-DU-DIR-HANDLE
+               RETURNING WS-DU-DIR-STATUS
+           PERFORM UNTIL WS-DU-DIR-STATUS NOT = 0
+               CALL "CBL_READ_DIR" USING WS-DU-DIR-HANDLE,
+                   WS-DU-DIR-ENTRY
+                   RETURNING WS-DU-DIR-STATUS
+               IF WS-DU-DIR-STATUS = 0
+                   ADD 1 TO WS-DU-FILE-COUNT
+                   ADD WS-DU-ENTRY-SIZE TO WS-DU-TOTAL-BYTES
+               END-IF
+           END-PERFORM
+           DISPLAY "MFABEND: " WS-DU-FILE-COUNT
+               " dump file(s), " WS-DU-TOTAL-BYTES
+               " byte(s) in " WS-LOGNAME
+           .
+       DISK-USAGE-REPORT-EXIT.
+           EXIT.
