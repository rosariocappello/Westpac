@@ -6431,6 +6431,47 @@ lsn002        04 ls-pass-char pic x occurs 0 to 4096 times
       ***  $Workfile:   dfhcbcmd.cpy  $ end
       ***-------------------------------------------------------------*
 
+      ***-------------------------------------------------------------*
+      *** Local working storage for the multi-region sweep below.     *
+      ***-------------------------------------------------------------*
+       01 mq-region-table.
+           05 mq-region-entry        occurs 20 pic x(8).
+       01 mq-region-count            pic 9(4) comp value 0.
+       01 mq-region-idx              pic 9(4) comp value 0.
+       01 mq-region-env              pic x(254).
+       01 mq-region-comma-ct         pic 9(4) comp value 0.
+
+       01 mq-dryrun-env              pic x(9).
+       01 mq-dryrun-switch           pic x value 'N'.
+           88 mq-dryrun-enabled            value 'Y'.
+
+       01 mq-json-env                pic x(9).
+       01 mq-json-switch             pic x value 'N'.
+           88 mq-json-enabled              value 'Y'.
+
+       01 mq-audit-env               pic x(9).
+       01 mq-audit-switch            pic x value 'N'.
+           88 mq-audit-enabled             value 'Y'.
+       01 mq-audit-date              pic 9(8).
+       01 mq-audit-time              pic 9(8).
+
+       01 mq-errcnt                  pic 9(4) comp value 0.
+
+       01 mq-ckpt-env                pic x(254).
+       01 mq-ckpt-filename           pic x(256) value spaces.
+       01 mq-ckpt-handle             pic x(4) comp-5 value 0.
+       01 mq-ckpt-status             pic x(4) comp-5 value 0.
+       01 mq-ckpt-offset             pic x(8) comp-5 value 0.
+       01 mq-ckpt-length             pic x(4) comp-5 value 8.
+       01 mq-ckpt-flags              pic x(4) comp-5 value 0.
+       01 mq-ckpt-region             pic x(8).
+       01 mq-restart-region          pic x(8) value spaces.
+       01 mq-restart-switch          pic x value 'N'.
+           88 mq-restart-enabled            value 'Y'.
+       01 mq-start-idx               pic 9(4) comp value 1.
+       01 mq-restart-found-switch    pic x value 'N'.
+           88 mq-restart-found-88           value 'Y'.
+
        PROCEDURE DIVISION.
 
            call x'91' using
@@ -6451,14 +6492,7 @@ lsn002        04 ls-pass-char pic x occurs 0 to 4096 times
       *   process-command-line.
               accept ws-command-line-data from command-line
 
-      *    Get memory queue address.
-           set address of CfgArea      to CfgRB-CfgArea-ptr
-      
            move 0                      to MsgRB-Number
-      
-
-           move ws-command-line-data
-                                   to Cfg-REGION
 
            move 78-MsgIB-NumInserts   to MsgRB-NumInserts
            perform test after varying MsgRB-index from 1 by 1
@@ -6473,16 +6507,243 @@ lsn002        04 ls-pass-char pic x occurs 0 to 4096 times
            set MsgRB-Send-to-StdErr-88   to true
            .
 
+      *    MQLIST-REGIONS optionally lists several region names
+      *    (comma-separated) so this job can sweep them all in one
+      *    run instead of one region per invocation.
+           move spaces to mq-region-env
+           display "MQLIST-REGIONS" upon environment-name
+           accept mq-region-env from environment-value
+           if mq-region-env = spaces
+               move 1 to mq-region-count
+               move ws-command-line-data to mq-region-entry(1)
+           else
+               perform split-region-list
+           end-if
+
+      *    MQLIST-DRYRUN suppresses the cleanup step normally driven
+      *    off this program's output (mfmemclean) and simply reports
+      *    what would be looked up.
+           move spaces to mq-dryrun-env
+           display "MQLIST-DRYRUN" upon environment-name
+           accept mq-dryrun-env from environment-value
+           if mq-dryrun-env = "Y" or mq-dryrun-env = "y"
+               set mq-dryrun-enabled to true
+           end-if
+
+      *    MQLIST-KEYVAL switches the per-region result line to a
+      *    key=value machine-readable format (REGION=... MQKEY=...),
+      *    the same style already used on the MQLIST-AUDIT line.
+           move spaces to mq-json-env
+           display "MQLIST-KEYVAL" upon environment-name
+           accept mq-json-env from environment-value
+           if mq-json-env = "Y" or mq-json-env = "y"
+               set mq-json-enabled to true
+           end-if
+
+      *    MQLIST-AUDIT turns on a timestamped line per region/MQKEY
+      *    lookup, ahead of the plain summary line.
+           move spaces to mq-audit-env
+           display "MQLIST-AUDIT" upon environment-name
+           accept mq-audit-env from environment-value
+           if mq-audit-env = "Y" or mq-audit-env = "y"
+               set mq-audit-enabled to true
+           end-if
+
+      *    MQLIST-CKPT names a small marker file holding the last
+      *    region successfully swept, so a rerun after an
+      *    interruption resumes just past it instead of repeating the
+      *    whole region list.
+           move spaces to mq-ckpt-env
+           display "MQLIST-CKPT" upon environment-name
+           accept mq-ckpt-env from environment-value
+           move spaces to mq-ckpt-filename
+           if mq-ckpt-env not = spaces
+               move mq-ckpt-env to mq-ckpt-filename
+               perform load-checkpoint
+           end-if
+
+           move 1 to mq-start-idx
+           if mq-restart-enabled
+               perform find-restart-index
+           end-if
+
+           perform varying mq-region-idx from mq-start-idx by 1
+               until mq-region-idx > mq-region-count
+               perform process-one-region
+               if mq-ckpt-filename not = spaces
+                   perform save-checkpoint
+               end-if
+           end-perform
+
+      *    The sweep ran to completion (it is never aborted mid-run
+      *    by a region failure - those are only counted in
+      *    mq-errcnt), so the checkpoint no longer marks a genuine
+      *    crash-recovery position and must be cleared regardless of
+      *    whether any individual region failed; otherwise the next
+      *    scheduled run would wrongly resume past the last region
+      *    and do nothing.
+           if mq-ckpt-filename not = spaces
+               call "CBL_DELETE_FILE" using mq-ckpt-filename
+                   returning mq-ckpt-status
+           end-if
+
+           if mq-errcnt > 0
+               display "MFMEMQLIST: " mq-errcnt
+                   " region(s) failed configuration lookup"
+           end-if
+
+           stop run.
+
+       load-checkpoint.
+           move 0 to mq-ckpt-handle
+           call "CBL_OPEN_FILE" using mq-ckpt-filename
+               x"01" x"00" x"00" mq-ckpt-handle
+               returning mq-ckpt-status
+           if mq-ckpt-status = 0
+               move 0 to mq-ckpt-offset
+               move 8 to mq-ckpt-length
+               call "CBL_READ_FILE" using mq-ckpt-handle
+                   mq-ckpt-offset mq-ckpt-length mq-ckpt-flags
+                   mq-restart-region
+                   returning mq-ckpt-status
+               if mq-ckpt-status = 0
+                   set mq-restart-enabled to true
+               end-if
+               call "CBL_CLOSE_FILE" using mq-ckpt-handle
+                   returning mq-ckpt-status
+           end-if
+           .
+       load-checkpoint-exit.
+           exit.
+
+       find-restart-index.
+      *    Skip forward to the entry right after the last
+      *    checkpointed region so a resumed run doesn't re-process it.
+           move 1 to mq-start-idx
+           move 'N' to mq-restart-found-switch
+           perform varying mq-region-idx from 1 by 1
+               until mq-region-idx > mq-region-count
+               if mq-region-entry(mq-region-idx) = mq-restart-region
+                   compute mq-start-idx = mq-region-idx + 1
+                   move 'Y' to mq-restart-found-switch
+               end-if
+           end-perform
+           if not mq-restart-found-88
+               display "MFMEMQLIST: checkpointed region "
+                   mq-restart-region
+                   " not found in current region list, "
+                   "restarting from the beginning"
+           end-if
+           .
+       find-restart-index-exit.
+           exit.
+
+       save-checkpoint.
+           move mq-region-entry(mq-region-idx) to mq-ckpt-region
+           move 0 to mq-ckpt-handle
+           call "CBL_CREATE_FILE" using mq-ckpt-filename
+               x"02" x"00" x"00" mq-ckpt-handle
+               returning mq-ckpt-status
+           if mq-ckpt-status = 0
+               move 0 to mq-ckpt-offset
+               move 8 to mq-ckpt-length
+               call "CBL_WRITE_FILE" using mq-ckpt-handle
+                   mq-ckpt-offset mq-ckpt-length mq-ckpt-flags
+                   mq-ckpt-region
+                   returning mq-ckpt-status
+               call "CBL_CLOSE_FILE" using mq-ckpt-handle
+                   returning mq-ckpt-status
+           end-if
+           .
+       save-checkpoint-exit.
+           exit.
+
+       split-region-list.
+      *    Break MQLIST-REGIONS apart on commas into mq-region-table.
+           move 0 to mq-region-count
+           unstring mq-region-env delimited by ","
+               into mq-region-entry(1) mq-region-entry(2)
+                   mq-region-entry(3) mq-region-entry(4)
+                   mq-region-entry(5) mq-region-entry(6)
+                   mq-region-entry(7) mq-region-entry(8)
+                   mq-region-entry(9) mq-region-entry(10)
+                   mq-region-entry(11) mq-region-entry(12)
+                   mq-region-entry(13) mq-region-entry(14)
+                   mq-region-entry(15) mq-region-entry(16)
+                   mq-region-entry(17) mq-region-entry(18)
+                   mq-region-entry(19) mq-region-entry(20)
+               tallying in mq-region-count
+           .
+           move 0 to mq-region-comma-ct
+           inspect mq-region-env
+               tallying mq-region-comma-ct for all ","
+           if mq-region-comma-ct >= 20
+               display "MFMEMQLIST: MQLIST-REGIONS lists more than "
+                   "20 regions, excess region(s) dropped"
+           end-if
+           .
+       split-region-list-exit.
+           exit.
+
+       process-one-region.
+      *    Get memory queue address.
+           set address of CfgArea      to CfgRB-CfgArea-ptr
+
+           move mq-region-entry(mq-region-idx)
+                                   to Cfg-REGION
+
            call 78-CfgInitGCA
                using CfgRB
            end-call
 
-               call 78-CfgInitRCA
-                   using CfgRB
-               end-call
-               call 78-CfgGetGCA
-                   using CfgRB
+           if not CfgRB-Result-OK-88
+               display "MFMEMQLIST: config init failed for region "
+                   Cfg-REGION " errcode=" CfgRB-ErrCode
+               add 1 to mq-errcnt
+               go to process-one-region-exit
+           end-if
 
-      *    display 'Message queue key'
-           display Cfg-MQKEY
+           call 78-CfgInitRCA
+               using CfgRB
+           end-call
+
+           if not CfgRB-Result-OK-88
+               display "MFMEMQLIST: RCA init failed for region "
+                   Cfg-REGION " errcode=" CfgRB-ErrCode
+               add 1 to mq-errcnt
+               go to process-one-region-exit
+           end-if
+
+           call 78-CfgGetGCA
+               using CfgRB
+
+           if not CfgRB-Result-OK-88
+               display "MFMEMQLIST: GCA lookup failed for region "
+                   Cfg-REGION " errcode=" CfgRB-ErrCode
+               add 1 to mq-errcnt
+               go to process-one-region-exit
+           end-if
+
+           if mq-audit-enabled
+               accept mq-audit-date from date yyyymmdd
+               accept mq-audit-time from time
+               display mq-audit-date " " mq-audit-time
+                   " REGION=" Cfg-REGION " MQKEY=" Cfg-MQKEY
+           end-if
+
+           if mq-dryrun-enabled
+               display "DRY RUN - region " Cfg-REGION
+                   " message queue key " Cfg-MQKEY
+                   " (no cleanup action taken)"
+           else
+               if mq-json-enabled
+                   display "REGION=" Cfg-REGION " MQKEY=" Cfg-MQKEY
+               else
+                   display 'Message queue key'
+                   display Cfg-MQKEY
+               end-if
+           end-if
+           .
+       process-one-region-exit.
+           exit.
 
