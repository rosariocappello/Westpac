@@ -1,24 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOGONO.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONN-AUDIT-FILE ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONN-AUDIT-FILE.
+       01  CONN-AUDIT-REC              PIC X(200).
        WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 USERNAME PIC X(10) VARYING.
-       01 PASSWD PIC X(10) VARYING.
-       01 EMP-REC-VARS.
-         05 EMP-NAME PIC X(10) VARYING.
-         05 EMP-NUMBER PIC S9(4) COMP VALUE ZERO.
-         05 SALARY PIC S9(5)V99 COMP-3 VALUE ZERO.
-         05 COMMISSION PIC S9(5)V99 COMP-3 VALUE ZERO.
-         05 COMM-IND PIC S9(4) COMP VALUE ZERO.
+           COPY SQLCRED.
+       01 DEPT-NUMBER PIC S9(4) COMP VALUE ZERO.
            EXEC SQL END DECLARE SECTION END-EXEC.
            EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY SQLAUDWS.
        01 DISPLAY-VARIABLES.
          05 D-EMP-NAME PIC X(10).
          05 D-SALARY PIC Z(4)9.99.
          05 D-COMMISSION PIC Z(4)9.99.
        01 D-TOTAL-QUERIED PIC 9(4) VALUE ZERO.
+       01 WS-DEPT-CHOICE PIC X.
        PROCEDURE DIVISION.
        BEGIN-PGM SECTION.
            CALL "CBL_DEBUGBREAK".
@@ -51,6 +55,9 @@
            END-EXEC
            .
 
+           PERFORM WRITE-CONN-AUDIT
+           .
+
            perform DISPLAY-INFO
 
            DISPLAY " "
@@ -105,6 +112,16 @@
            ADD 1 TO D-TOTAL-QUERIED
            .
 
+           DISPLAY "LIST EMPLOYEES BY DEPARTMENT TOO? (Y/N): "
+               WITH NO ADVANCING
+           .
+           ACCEPT WS-DEPT-CHOICE
+           .
+           IF WS-DEPT-CHOICE = "Y" OR WS-DEPT-CHOICE = "y"
+               PERFORM LIST-BY-DEPT
+           END-IF
+           .
+
        NO-EMP SECTION.
            DISPLAY "NOT A VALID EMPLOYEE NUMBER - TRY AGAIN."
            .
@@ -129,6 +146,69 @@
            STOP RUN
            .
 
+      *    Kept below SIGN-OFF so NO-EMP-EXIT's fall-through (reached
+      *    via GOTO NO-EMP on an invalid EMPNO) lands on SIGN-OFF, not
+      *    here - this section only runs via the explicit PERFORM
+      *    LIST-BY-DEPT above.
+       LIST-BY-DEPT SECTION.
+           DISPLAY "ENTER DEPT NUMBER: " WITH NO ADVANCING
+           .
+           ACCEPT DEPT-NUMBER
+           .
+           DISPLAY " "
+           .
+           DISPLAY "EMPLOYEE    SALARY    COMMISSION"
+           .
+           DISPLAY "--------    ------    ----------"
+           .
+           EXEC SQL
+               WHENEVER NOT FOUND CONTINUE
+           END-EXEC
+           .
+           EXEC SQL
+               DECLARE DEPTCURS CURSOR FOR
+                   SELECT ENAME, SAL, COMM
+                   FROM EMP
+                   WHERE DEPTNO = :DEPT-NUMBER
+           END-EXEC
+           .
+           EXEC SQL
+               OPEN DEPTCURS
+           END-EXEC
+           .
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR: CANNOT OPEN DEPARTMENT CURSOR"
+               DISPLAY "SQLCODE = " SQLCODE
+           ELSE
+               EXEC SQL
+                   FETCH DEPTCURS
+                   INTO :EMP-NAME, :SALARY, :COMMISSION:COMM-IND
+               END-EXEC
+               PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+                   MOVE EMP-NAME-ARR TO D-EMP-NAME
+                   MOVE SALARY TO D-SALARY
+                   IF COMM-IND = -1
+                       DISPLAY D-EMP-NAME, D-SALARY, "          NULL"
+                   ELSE
+                       MOVE COMMISSION TO D-COMMISSION
+                       DISPLAY D-EMP-NAME, D-SALARY, "      ",
+                           D-COMMISSION
+                   END-IF
+                   ADD 1 TO D-TOTAL-QUERIED
+                   EXEC SQL
+                       FETCH DEPTCURS
+                       INTO :EMP-NAME, :SALARY, :COMMISSION:COMM-IND
+                   END-EXEC
+               END-PERFORM
+               EXEC SQL
+                   CLOSE DEPTCURS
+               END-EXEC
+           END-IF
+           .
+       LIST-BY-DEPT-EXIT.
+           exit
+           .
+
        SQL-ERROR SECTION.
            EXEC SQL
                WHENEVER SQLERROR CONTINUE
@@ -164,3 +244,5 @@
        DISPLAY-INFO-EXIT.
            EXIT
            .
+
+           COPY SQLAUDPR REPLACING ==PGM-NAME-TAG== BY =="LOGONO"==.
